@@ -0,0 +1,27 @@
+      *> Shop-wide high-contrast accessibility toggle.
+      *>
+      *> testxad1.cob shows CBL_XAD_SETATTRBYTE forcing every
+      *> subsequent DISPLAY to use a given attribute byte until it is
+      *> changed again.  A couple of operators on our floor need a
+      *> higher-contrast display than our normal screen colors give
+      *> them; rather than have every screen program pick its own
+      *> "high contrast" colors, this reads a single HIGH_CONTRAST
+      *> environment variable once at start-up and, when it is set to
+      *> "Y", forces the high-contrast attribute byte for the rest of
+      *> the run.  COPY this into a program's PROCEDURE DIVISION and
+      *> PERFORM apply-high-contrast-setting once, before the first
+      *> DISPLAY.
+      *>
+      *> Before the COPY, the calling program must declare, in
+      *> WORKING-STORAGE:
+      *>     78  HC-ATTR-HIGH-CONTRAST      value 33.
+      *>     01  high-contrast-switch       pic x value "N".
+      *>         88  high-contrast-enabled  value "Y".
+       apply-high-contrast-setting section.
+           move "N" to high-contrast-switch
+           accept high-contrast-switch from environment "HIGH_CONTRAST"
+           if high-contrast-enabled
+              call "CBL_XAD_SETATTRBYTE" using
+                 by value HC-ATTR-HIGH-CONTRAST
+           end-if
+           .
