@@ -0,0 +1,168 @@
+      *>
+      *>* File control descriptor (FCD3), secondary-file layout.
+      *>*
+      *>* Same field layout as xfhfcd3.cpy, for use as the second FCD in
+      *>* a program that has two files open concurrently (e.g. a
+      *>* reconciliation utility matching records between two indexed
+      *>* files).  The opcode and FCD-* condition-name constants (78
+      *>* levels) are program-global once declared by the primary FCD's
+      *>* copy of xfhfcd3.cpy, so this copybook omits them rather than
+      *>* redeclaring the same names a second time.
+      *>
+           40  FCD-FILE-STATUS.
+              42 FCD-STATUS-KEY-1    pic x.
+              42 FCD-STATUS-KEY-2    pic x.
+              42 FCD-BINARY          redefines FCD-STATUS-KEY-2
+                                     pic x comp-x.
+
+           40  FCD-LENGTH            pic xx comp-x.
+           40  FCD-VERSION           pic x comp-x.
+
+           40  FCD-ORGANIZATION      pic x comp-x.
+
+           40  FCD-ACCESS-MODE       pic x comp-x.
+
+      *> open mode
+           40  FCD-OPEN-MODE         pic x comp-x.
+
+      *> recording mode
+           40  FCD-RECORDING-MODE    pic x comp-x.
+
+           40  FCD-FILE-FORMAT       pic x comp-x.
+      *>      78 fcd--format-rlio              value 7.
+      *>      78                               value 13.
+
+           40  FCD-DEVICE-FLAG       Pic x comp-x.
+
+           40  FCD-LOCK-ACTION       pic x comp-x.
+      *>      Used only in c-isam type calls...
+
+           40  FCD-DATA-COMPRESS     pic x comp-x.
+
+           40  FCD-BLOCKING          pic x comp-x.
+           40  FCD-additional-status redefines FCD-blocking
+                                     pic x    comp-x.
+
+           40  FCD-IDXCACHE-SIZE     pic x comp-x.
+
+           40  FCD-PERCENT           pic x comp-x.
+           40  FCD-REC-COUNT-SET     redefines FCD-PERCENT
+                                     pic x comp-x.
+
+           40  FCD-BLOCK-SIZE        pic x comp-x.
+
+           40  FCD-FLAGS-1           pic x comp-x.
+
+           40  FCD-FLAGS-2           pic x comp-x.
+
+      *> MVS flag bits
+           40  fcd-mvs-flags         pic x comp-x.
+
+           40  FCD-STATUS-TYPE       pic x comp-x.
+
+           40  FCD-OTHER-FLAGS       pic x comp-x.
+
+           40  FCD-TRANS-LOG         pic x comp-x.
+
+
+           40  FCD-LOCKTYPES         pic x comp-x.
+
+           40  FCD-FS-FLAGS          pic x comp-x.
+
+           40  FCD-CONFIG-FLAGS      pic x comp-x.
+      *>      78 fcd--return-percent           value h"08".
+      *>      78 fcd--dont-call-xfhconv        value h"04".
+
+           40  FCD-MISC-FLAGS        pic x comp-x.
+
+           40  FCD-CONFIG-FLAGS2     pic x comp-x.
+
+           40  FCD-LOCK-MODE         pic x comp-x.
+
+
+           40  FCD-SHR2              pic x comp-x.
+
+           40  FCD-IDXCACHE-BUFFS    pic x comp-x.
+
+           40  FCD-INTERNAL-FLAGS-1  pic x comp-x.
+           40  FCD-INTERNAL-FLAGS-2  pic x comp-x.
+           40                        pic x(15).
+
+      *>   NLS id (else 0)
+           40  FCD-NLS-ID            pic xx comp-x.
+
+           40  FCD-FS-FILE-ID        pic xx comp-x.
+
+           40  fcd-retry-open-count  pic xx comp-x.
+
+           40  FCD-NAME-LENGTH       pic xx comp-x.
+
+           40  fcd-idxname-length    pic xx comp-x.
+           40  fcd-retry-count       pic xx comp-x.
+      *> Indexed key identifier
+           40  FCD-KEY-ID            pic xx comp-x.
+      *> Line count (seq files)
+           40  FCD-LINE-COUNT        pic xx comp-x.
+
+           40  FCD-USE-FILES         pic x comp-x.
+           40  FCD-GIVE-FILES        pic x comp-x.
+      *> Effective key length
+           40  FCD-KEY-LENGTH        pic xx comp-x.
+
+           40                        pic x(20).
+
+      *> Current record length
+           40  FCD-CURRENT-REC-LEN   pic x(4) comp-x.
+      *> Minimum record length
+           40  FCD-MIN-REC-LENGTH    pic x(4) comp-x.
+      *> Max record length
+           40  FCD-MAX-REC-LENGTH    pic x(4) comp-x.
+
+           40  FCD-SESSION-ID        pic x(4) comp-x.
+
+           40                        pic x(24).
+
+           40  FCD-RELADDR-OFFSET    pic x(8) comp-x.
+           40  FCD-RELADDR           redefines FCD-RELADDR-OFFSET
+                                     pic x(8) comp-x.
+           40  FCD-RELADDR-BIG       redefines FCD-RELADDR-OFFSET
+                                     pic x(8) comp-x.
+           40  FCD-MAX-REL-KEY       pic x(8) comp-x.
+
+           40  FCD-RELATIVE-KEY      pic x(8) comp-x.
+
+           40  FCD-PTR-FILLER1       pic x(8).
+           40  FCD-HANDLE            redefines FCD-PTR-FILLER1
+                                     usage pointer.
+           40  FCD-HANDLE-NUM        redefines FCD-PTR-FILLER1
+                                     pic x(4) comp-x.
+      *> Pointer to record area
+           40  FCD-PTR-FILLER2       pic x(8).
+           40  FCD-RECORD-ADDRESS    redefines FCD-PTR-FILLER2
+                                     usage pointer.
+      *> Pointer to file name
+           40  FCD-PTR-FILLER3       pic x(8).
+           40  FCD-FILENAME-ADDRESS  redefines FCD-PTR-FILLER3
+                                     usage pointer.
+      *> Pointer to index name (applies only if separate index file exists)
+           40  FCD-PTR-FILLER4       pic x(8).
+           40  FCD-IDXNAME-ADDRESS   redefines FCD-PTR-FILLER4
+                                     usage pointer.
+           40  FCD-INDEX-NAME        redefines FCD-PTR-FILLER4
+                                     usage pointer.
+      *> Pointer to key def block
+           40  FCD-PTR-FILLER5       pic x(8).
+           40  FCD-KEY-DEF-ADDRESS   redefines FCD-PTR-FILLER5
+                                     usage pointer.
+      *> Pointer to collating seq
+           40  FCD-PTR-FILLER6       pic x(8).
+           40  FCD-COL-SEQ-ADDRESS   redefines FCD-PTR-FILLER6
+                                     usage pointer.
+      *> Pointer to using list
+           40  FCD-PTR-FILLER7       pic x(8).
+           40  FCD-FILDEF-ADDRESS    redefines FCD-PTR-FILLER7
+                                     usage pointer.
+
+           40  FCD-PTR-FILLER8       pic x(8).
+           40  FCD-DFSORT-ADDRESS    redefines FCD-PTR-FILLER8
+                                     usage pointer.
