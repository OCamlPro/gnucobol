@@ -0,0 +1,37 @@
+      *> Recolor an already-open window's border to the house focus
+      *> color, for the "focus" visual cue an operator needs when
+      *> alt-tabbing between several nested popups.
+      *>
+      *> WP-WINDOW-SET-ATTRIBUTES changes an open window's attributes
+      *> without tearing it down and recreating it with WP-WINDOW-NEW,
+      *> so a window can be recolored in place as focus moves onto it
+      *> and recolored back as focus moves off.  COPY this into a
+      *> program's PROCEDURE DIVISION, move the target window number
+      *> into WP-WINDOW-NUMBER and PERFORM focus-window to recolor it,
+      *> or PERFORM unfocus-window to put its foreground color back.
+      *>
+      *> Before the COPY, the calling program must already have copied
+      *> gcwindow.cpy and houseclr.cpy, and must declare:
+      *>     01 focus-window-saved-fg-color  usage binary-short.
+       focus-window section.
+           move spaces to wp-window-mode
+           set wp-mode-get-attributes to true
+           call "CBL_GC_WINDOW" using wp-window-mode, wp-window-parms
+              returning wp-window-return-code
+           move wp-window-fg-color to focus-window-saved-fg-color
+           move FOCUS-BORDER-COLOR to wp-window-fg-color
+           set wp-mode-set-attributes to true
+           call "CBL_GC_WINDOW" using wp-window-mode, wp-window-parms
+              returning wp-window-return-code
+           .
+
+       unfocus-window section.
+           move spaces to wp-window-mode
+           set wp-mode-get-attributes to true
+           call "CBL_GC_WINDOW" using wp-window-mode, wp-window-parms
+              returning wp-window-return-code
+           move focus-window-saved-fg-color to wp-window-fg-color
+           set wp-mode-set-attributes to true
+           call "CBL_GC_WINDOW" using wp-window-mode, wp-window-parms
+              returning wp-window-return-code
+           .
