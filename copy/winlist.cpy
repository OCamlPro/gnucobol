@@ -0,0 +1,53 @@
+      *> PF9 "Windows" inventory utility.
+      *>
+      *> gcwindow.cpy's WL-WINDOW-LIST (the WP-WINDOW-LIST command)
+      *> already tracks depth, position, size and flags for every
+      *> window, including hidden ones.  COPY this into a program's
+      *> PROCEDURE DIVISION and PERFORM show-window-inventory whenever
+      *> an ACCEPT returns COB-SCR-F9, so a confused operator with
+      *> several nested popups open can see what's stacked up and jump
+      *> to (bring to top) or close any one of them.
+      *>
+      *> Jumping to a window also gives it the house focus-border
+      *> color via winfocus.cpy's focus-window, so the operator can
+      *> see at a glance which popup now has the input.
+      *>
+      *> Before the COPY, the calling program must already have copied
+      *> gcwindow.cpy, houseclr.cpy and winfocus.cpy, and must declare:
+      *>     01 window-inventory-choice  pic 9(2) value 0.
+      *>     01 window-inventory-action  pic x value spaces.
+       show-window-inventory section.
+           move spaces to wp-window-mode
+           set wp-mode-list to true
+           call "CBL_GC_WINDOW" using wp-window-mode, wp-window-parms,
+                wl-window-list
+              returning wp-window-return-code
+           display "===== open window inventory ====="
+           perform varying wl-index from 1 by 1
+                   until wl-index > 50
+              if not wl-window-unused(wl-index)
+                 display wl-index " depth=" wl-depth(wl-index)
+                         " number=" wl-window-number(wl-index)
+                         " at=" wl-window-position-line(wl-index) "/"
+                         wl-window-position-col(wl-index)
+              end-if
+           end-perform
+           display "enter window number and J(ump)/C(lose), or blank: "
+           accept window-inventory-choice
+           accept window-inventory-action
+           if window-inventory-choice > 0
+              move spaces to wp-window-mode
+              move window-inventory-choice to wp-window-number
+              if window-inventory-action = "C" or window-inventory-action = "c"
+                 set wp-mode-delete to true
+                 call "CBL_GC_WINDOW" using wp-window-mode, wp-window-parms
+                    returning wp-window-return-code
+              else
+                 set wp-mode-top to true
+                 call "CBL_GC_WINDOW" using wp-window-mode, wp-window-parms
+                    returning wp-window-return-code
+                 move window-inventory-choice to wp-window-number
+                 perform focus-window
+              end-if
+           end-if
+           .
