@@ -0,0 +1,30 @@
+      *> Per-operator keymap override, layered on top of the
+      *> shop-standard keymap.
+      *>
+      *> testxad2.cob showed CBL_XAD_ADD_KEYMAPPING patching in one
+      *> ad hoc remap after CBL_XAD_RESET_KEYMAP, but that throws away
+      *> the shop standard keymap entirely.  CBL_XAD_READ_KEYMAPFILE
+      *> adds its mappings on top of whatever is already loaded
+      *> instead of replacing it, so an operator who needs an
+      *> accessibility remap (say, avoiding a key combination they
+      *> can't press) can have it loaded from their own small keymap
+      *> file without touching the shared one everyone else uses. A
+      *> missing per-operator file is not an error - most operators
+      *> don't have one, and the shop-standard keymap already loaded
+      *> is left exactly as it was.
+      *>
+      *> COPY this into a program's PROCEDURE DIVISION and PERFORM
+      *> load-operator-keymap-override once, right after
+      *> load-shop-keymap.
+      *>
+      *> Before the COPY, the calling program must declare:
+      *>     01 current-operator-id          pic x(8) value ...
+      *>     01 operator-keymap-filename     pic x(20).
+       load-operator-keymap-override section.
+           move spaces to operator-keymap-filename
+           string current-operator-id delimited by space
+                  ".map" delimited by size
+               into operator-keymap-filename
+           call "CBL_XAD_READ_KEYMAPFILE" using
+              by value operator-keymap-filename
+           .
