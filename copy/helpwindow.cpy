@@ -0,0 +1,42 @@
+      *> Shop-standard F1 help window.
+      *>
+      *> screenio.cpy names COB-SCR-F1 as a CRT-STATUS value and
+      *> gcwindow.cpy gives us WP-WINDOW-NEW to pop a window, but until
+      *> now every screen wired F1 up on its own (or not at all).  COPY
+      *> this into a program's PROCEDURE DIVISION and PERFORM
+      *> show-help-window whenever an ACCEPT returns COB-SCR-F1, so
+      *> operators get the same help experience on every screen.
+      *>
+      *> Before the COPY, the calling program must already have copied
+      *> screenio.cpy, houseclr.cpy and gcwindow.cpy, and must declare
+      *> the help text
+      *> this screen wants to show:
+      *>     01 help-window-title      pic x(40) value ...
+      *>     01 help-window-lines.
+      *>        05 help-window-line    pic x(40) occurs 4 times
+      *>                                value spaces.
+      *>     01 help-window-index      pic 9(2) value 0.
+      *>     01 help-window-dismiss-key pic x.
+       show-help-window section.
+           move spaces to wp-window-mode
+           set wp-mode-new to true
+           move 9                      to wp-window-number
+           move 6                      to wp-window-start-line
+           move 10                     to wp-window-start-col
+           move 6                      to wp-window-lines
+           move 44                     to wp-window-columns
+           move NORMAL-TEXT-COLOR      to wp-window-fg-color
+           move HELP-WINDOW-COLOR      to wp-window-bg-color
+           move 0                      to wp-window-flags
+           call "CBL_GC_WINDOW" using wp-window-mode, wp-window-parms
+              returning wp-window-return-code
+           display help-window-title
+           perform varying help-window-index from 1 by 1
+                   until help-window-index > 4
+              display help-window-line(help-window-index)
+           end-perform
+           accept help-window-dismiss-key
+           set wp-mode-delete to true
+           call "CBL_GC_WINDOW" using wp-window-mode, wp-window-parms
+              returning wp-window-return-code
+           .
