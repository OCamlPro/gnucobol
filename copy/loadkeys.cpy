@@ -0,0 +1,14 @@
+      *> Shop-standard keymap, loaded once at program start-up.
+      *>
+      *> CBL_XAD_READ_KEYMAPFILE lets a program load a keymap file,
+      *> but testxad2.cob only ever showed it loading a one-off file
+      *> for that single demo.  Every data-entry program now loads
+      *> the same "shopkeys.map" instead of picking its own, so a
+      *> function key means the same thing everywhere (F5 always
+      *> means refresh, and so on) rather than varying program to
+      *> program.  COPY this into a program's PROCEDURE DIVISION and
+      *> PERFORM load-shop-keymap once, before the first ACCEPT.
+       load-shop-keymap section.
+           call "CBL_XAD_READ_KEYMAPFILE" using
+              by value "shopkeys.map"
+           .
