@@ -0,0 +1,37 @@
+      *> Auto-redraw on terminal resize.
+      *>
+      *> testxad1.cob's Refresh-Screen paragraph only calls
+      *> CBL_XAD_REDRAW_SCR when a program happens to PERFORM it after
+      *> a specific attribute change, so a screen left corrupted by an
+      *> operator resizing their terminal mid-session stayed corrupted
+      *> until the next one of those points.  CBL_GET_SCR_SIZE reads
+      *> the terminal's current line/column count; comparing that to
+      *> the size last seen catches a resize as soon as it happens and
+      *> redraws automatically, wherever it is PERFORMed.
+      *>
+      *> COPY this into a program's PROCEDURE DIVISION, PERFORM
+      *> initialize-resize-watch once at start-up (after the first
+      *> screen is sized but before the first ACCEPT), then PERFORM
+      *> check-for-terminal-resize after every ACCEPT.
+      *>
+      *> Before the COPY, the calling program must declare, in
+      *> WORKING-STORAGE:
+      *>     01  resize-last-lines        pic 9(4) comp-x value 0.
+      *>     01  resize-last-columns      pic 9(4) comp-x value 0.
+      *>     01  resize-current-lines     pic 9(4) comp-x value 0.
+      *>     01  resize-current-columns   pic 9(4) comp-x value 0.
+       initialize-resize-watch section.
+           call "CBL_GET_SCR_SIZE" using
+              resize-last-lines, resize-last-columns
+           .
+
+       check-for-terminal-resize section.
+           call "CBL_GET_SCR_SIZE" using
+              resize-current-lines, resize-current-columns
+           if resize-current-lines not = resize-last-lines
+              or resize-current-columns not = resize-last-columns
+              call "CBL_XAD_REDRAW_SCR" using by value 0
+              move resize-current-lines to resize-last-lines
+              move resize-current-columns to resize-last-columns
+           end-if
+           .
