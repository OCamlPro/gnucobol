@@ -0,0 +1,65 @@
+      *> Shared UTF-8 well-formedness check, built on the same
+      *> FUNCTION HEX-OF technique u8.cob uses to inspect a national
+      *> field's raw encoding.
+      *>
+      *> Customer names come through data entry with accented
+      *> characters, and a malformed byte sequence in one was only
+      *> ever discovered later, during an export.  This walks the raw
+      *> bytes of a national field one at a time - an ASCII byte
+      *> stands on its own, a lead byte (C2-DF, E0-EF or F0-F4)
+      *> demands one, two or three continuation bytes (80-BF) right
+      *> after it, and anything else means the field is not well-formed
+      *> UTF-8 - so a record with a corrupted name field is rejected
+      *> before the WRITE, not after.
+      *>
+      *> COPY this into a program's PROCEDURE DIVISION and PERFORM
+      *> check-customer-name-utf8 before writing a record that carries
+      *> customer-name; utf8-check-valid is true when the field is
+      *> well-formed UTF-8, utf8-check-invalid otherwise.
+      *>
+      *> Before the COPY, the calling program must declare:
+      *>     01 customer-name                pic u(20) value spaces.
+      *>     01 utf8-check-hex               pic x(160) value spaces.
+      *>     01 utf8-check-byte-index        pic 9(3) value 0.
+      *>     01 utf8-check-one-byte          pic x(2).
+      *>     01 utf8-check-continuation-due  pic 9 value 0.
+      *>     01 utf8-check-result            pic x value "Y".
+      *>         88 utf8-check-valid         value "Y".
+      *>         88 utf8-check-invalid       value "N".
+       check-customer-name-utf8 section.
+           move function hex-of (customer-name) to utf8-check-hex
+           set utf8-check-valid to true
+           move 0 to utf8-check-continuation-due
+           perform varying utf8-check-byte-index from 1 by 2
+                   until utf8-check-byte-index > 160
+              move utf8-check-hex(utf8-check-byte-index:2)
+                 to utf8-check-one-byte
+              perform classify-one-utf8-byte
+           end-perform
+           if utf8-check-continuation-due > 0
+              set utf8-check-invalid to true
+           end-if
+           .
+
+       classify-one-utf8-byte section.
+           evaluate true
+              when utf8-check-continuation-due > 0
+                 if utf8-check-one-byte >= "80"
+                    and utf8-check-one-byte <= "BF"
+                    subtract 1 from utf8-check-continuation-due
+                 else
+                    set utf8-check-invalid to true
+                    move 0 to utf8-check-continuation-due
+                 end-if
+              when utf8-check-one-byte <= "7F"
+                 continue
+              when utf8-check-one-byte >= "C2" and utf8-check-one-byte <= "DF"
+                 move 1 to utf8-check-continuation-due
+              when utf8-check-one-byte >= "E0" and utf8-check-one-byte <= "EF"
+                 move 2 to utf8-check-continuation-due
+              when utf8-check-one-byte >= "F0" and utf8-check-one-byte <= "F4"
+                 move 3 to utf8-check-continuation-due
+              when other
+                 set utf8-check-invalid to true
+           end-evaluate
+           .
