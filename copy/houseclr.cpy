@@ -0,0 +1,16 @@
+      *> House color standard, layered over the eight raw COB-COLOR-*
+      *> constants in screenio.cpy.
+      *>
+      *> screenio.cpy only names the raw colors; every screen program
+      *> was picking its own colors for warnings, input fields, and so
+      *> on, which is why our screens look inconsistent from program
+      *> to program.  COPY this after screenio.cpy and reference the
+      *> intent-named constants below instead of a raw COB-COLOR-*.
+       78  NORMAL-TEXT-COLOR                VALUE COB-COLOR-WHITE.
+       78  INPUT-FIELD-COLOR                VALUE COB-COLOR-CYAN.
+       78  WARNING-COLOR                    VALUE COB-COLOR-RED.
+       78  CONFIRMATION-COLOR               VALUE COB-COLOR-RED.
+       78  HELP-WINDOW-COLOR                VALUE COB-COLOR-BLUE.
+       78  HEADING-COLOR                    VALUE COB-COLOR-GREEN.
+       78  DISABLED-FIELD-COLOR             VALUE COB-COLOR-BLACK.
+       78  FOCUS-BORDER-COLOR               VALUE COB-COLOR-YELLOW.
