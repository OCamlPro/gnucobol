@@ -0,0 +1,58 @@
+      *> Click-and-drag window repositioning.
+      *>
+      *> gcwindow.cpy's WP-WINDOW-MOVE already lets a program move a
+      *> window to any line/column by window number, and
+      *> screenio.cpy's COB-ALLOW-MOUSE-MOVE lets the mouse mask
+      *> report pointer movement - this wires the two together so an
+      *> operator can reposition a popup by dragging its title area
+      *> with the mouse, rather than hunting for a keyboard-only move
+      *> sequence, which our staff coming from any modern desktop
+      *> find awkward to discover.
+      *>
+      *> COPY this into a program's PROCEDURE DIVISION, move the
+      *> number of the window being dragged into drag-window-number
+      *> before the window's ACCEPT, and PERFORM
+      *> drag-window-with-mouse right after any ACCEPT whose
+      *> CRT-STATUS may come back COB-SCR-LEFT-PRESSED,
+      *> COB-SCR-MOUSE-MOVE or COB-SCR-LEFT-RELEASED.
+      *>
+      *> Before the COPY, the calling program must already have
+      *> copied screenio.cpy and gcwindow.cpy, must enable
+      *> COB-ALLOW-LEFT-DOWN, COB-ALLOW-LEFT-UP and
+      *> COB-ALLOW-MOUSE-MOVE in COB_MOUSE_FLAGS, must add
+      *> CURSOR IS mouse-cursor-position to SPECIAL-NAMES, and must
+      *> declare:
+      *>     01 mouse-cursor-position    pic 9(4).
+      *>     01 mouse-cursor-fields redefines mouse-cursor-position.
+      *>        05 mouse-cursor-line     pic 9(2).
+      *>        05 mouse-cursor-col      pic 9(2).
+      *>     01 drag-window-number       usage binary-short.
+      *>     01 drag-active              pic x value "N".
+      *>        88 drag-in-progress      value "Y".
+      *>     01 drag-anchor-line         pic 9(2).
+      *>     01 drag-anchor-col          pic 9(2).
+       drag-window-with-mouse section.
+           evaluate true
+              when COB-SCR-LEFT-PRESSED = crt-status
+                 move mouse-cursor-line to drag-anchor-line
+                 move mouse-cursor-col  to drag-anchor-col
+                 set drag-in-progress to true
+              when COB-SCR-MOUSE-MOVE = crt-status and drag-in-progress
+                 move spaces to wp-window-mode
+                 move drag-window-number to wp-window-number
+                 set wp-mode-get-attributes to true
+                 call "CBL_GC_WINDOW" using wp-window-mode, wp-window-parms
+                    returning wp-window-return-code
+                 compute wp-window-start-line =
+                    wp-window-start-line + mouse-cursor-line - drag-anchor-line
+                 compute wp-window-start-col =
+                    wp-window-start-col + mouse-cursor-col - drag-anchor-col
+                 set wp-mode-move to true
+                 call "CBL_GC_WINDOW" using wp-window-mode, wp-window-parms
+                    returning wp-window-return-code
+                 move mouse-cursor-line to drag-anchor-line
+                 move mouse-cursor-col  to drag-anchor-col
+              when COB-SCR-LEFT-RELEASED = crt-status
+                 move "N" to drag-active
+           end-evaluate
+           .
