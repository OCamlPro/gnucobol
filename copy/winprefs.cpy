@@ -0,0 +1,169 @@
+      *> Persist window position/size per user across sessions.
+      *>
+      *> WP-WINDOW-GET-ATTRIBUTES and WP-WINDOW-SET-ATTRIBUTES in
+      *> gcwindow.cpy let a program read and change a window's
+      *> position, size and colors, but nothing saved them anywhere,
+      *> so an operator's dragged/resized inquiry windows reset every
+      *> session.  COPY this into a program's PROCEDURE DIVISION:
+      *> PERFORM open-window-prefs-file once at start-up, PERFORM
+      *> restore-window-attributes after a window is created (WP-MODE-
+      *> NEW) to put it back where the operator left it, and PERFORM
+      *> save-window-attributes before the window is deleted to record
+      *> wherever the operator moved it to.
+      *>
+      *> Before the COPY, the calling program must already have copied
+      *> gcwindow.cpy, and must declare:
+      *>     01 current-operator-id      pic x(8) value ...
+      *>     01  FCD-PREFS.
+      *>        copy 'xfhfcd3-sec.cpy'.
+      *>     01 ex-prefs-filename        pic x(260)
+      *>                                 value "winprefs.dat".
+      *>     01 ex-prefs-index-name      pic x(100).
+      *>     01 ex-prefs-keydef.
+      *>        05 prefs-kd-key2length       pic 9(4) comp-x.
+      *>        05 prefs-kd-key-version      pic 9(2) comp-x value 2.
+      *>        05 filler                    pic 9(6) comp-x.
+      *>        05 prefs-kd-key-count        pic 9(4) comp-x.
+      *>        05 filler                    pic 9(13) comp-x.
+      *>        05 prefs-kd-key-specification-1.
+      *>           10 prefs-kd-component-count-1    pic 9(4) comp-x.
+      *>           10 prefs-kd-component-defs-1      pic 9(4) comp-x.
+      *>           10 prefs-kd-key-flags-1          pic 9(2) comp-x.
+      *>           10 prefs-kd-key-compression-1    pic 9(2) comp-x.
+      *>           10 prefs-kd-sparse-characters-1  pic x(2).
+      *>           10 filler                        pic x(8).
+      *>        05 prefs-kd-component-specification-1.
+      *>           10 prefs-kd-component-flags-1    pic 9(2) comp-x.
+      *>           10 prefs-kd-component-type-1     pic 9(2) comp-x.
+      *>           10 prefs-kd-component-offset-1   pic 9(9) comp-x.
+      *>           10 prefs-kd-component-length-1   pic 9(9) comp-x.
+      *>     01 ex-prefs-record.
+      *>        05 prefs-key.
+      *>           10 prefs-operator-id  pic x(8).
+      *>           10 prefs-window-number pic 9(4).
+      *>        05 prefs-start-line      pic 9(4).
+      *>        05 prefs-start-col       pic 9(4).
+      *>        05 prefs-lines           pic 9(4).
+      *>        05 prefs-cols            pic 9(4).
+      *>        05 prefs-fg-color        pic 9(4).
+      *>        05 prefs-bg-color        pic 9(4).
+      *>     01 saved-window-start-line  pic 9(4).
+      *>     01 saved-window-start-col   pic 9(4).
+      *>     01 saved-window-lines       pic 9(4).
+      *>     01 saved-window-cols        pic 9(4).
+      *>     01 saved-window-fg-color    pic 9(4).
+      *>     01 saved-window-bg-color    pic 9(4).
+       open-window-prefs-file section.
+           move low-values to fcd-prefs
+           move fcd--version-number    to fcd-version of fcd-prefs
+           move fcd--indexed-org       to fcd-organization of fcd-prefs
+           move fcd--dynamic-access    to fcd-access-mode of fcd-prefs
+           move fcd--open-closed       to fcd-open-mode of fcd-prefs
+           move fcd--recmode-fixed     to fcd-recording-mode of fcd-prefs
+           move fcd--format-big        to fcd-file-format of fcd-prefs
+           move 12                     to fcd-name-length of fcd-prefs
+           set fcd-filename-address of fcd-prefs
+              to address of ex-prefs-filename
+           set fcd-idxname-address of fcd-prefs
+              to address of ex-prefs-index-name
+           set fcd-key-def-address of fcd-prefs
+              to address of ex-prefs-keydef
+      *> 36 bytes covers the whole of ex-prefs-record - prefs-key (12)
+      *> plus the six 4-byte position/size/color fields that follow it,
+      *> including prefs-fg-color/prefs-bg-color at the end.
+           move 36                     to fcd-max-rec-length of fcd-prefs
+           move 36                     to fcd-min-rec-length of fcd-prefs
+           set fcd-record-address of fcd-prefs to address of ex-prefs-record
+           perform set-prefs-keydefinitions
+           move OP-OPEN-I-O            to opcode
+           call "EXTFH" using opcode, fcd-prefs
+           if fcd-status-key-1 of fcd-prefs not = "0"
+              move OP-OPEN-OUTPUT      to opcode
+              call "EXTFH" using opcode, fcd-prefs
+           end-if
+           .
+
+      *> Single prime key on prefs-key (operator id + window number),
+      *> same key-specification/component-specification layout
+      *> tutorial.cob's set-keydefinitions uses.
+       set-prefs-keydefinitions section.
+           move low-values to ex-prefs-keydef
+           move length of ex-prefs-keydef to prefs-kd-key2length
+           move 1 to prefs-kd-key-count
+           move 1 to prefs-kd-component-count-1
+           set prefs-kd-component-defs-1
+              to length of prefs-kd-key-specification-1
+           add 14 to prefs-kd-component-defs-1
+           move 0 to prefs-kd-key-flags-1
+           move 0 to prefs-kd-key-compression-1
+           move 0 to prefs-kd-component-offset-1
+           move 12 to prefs-kd-component-length-1
+           .
+
+      *> Look up this operator's saved attributes for the window
+      *> number already moved into wp-window-number and, if found,
+      *> apply them with WP-WINDOW-SET-ATTRIBUTES before the window is
+      *> shown.
+       restore-window-attributes section.
+           move current-operator-id to prefs-operator-id
+           move wp-window-number    to prefs-window-number
+           move OP-START-EQUAL      to opcode
+           call "EXTFH" using opcode, fcd-prefs
+           move OP-READ-NEXT        to opcode
+           call "EXTFH" using opcode, fcd-prefs
+           if fcd-status-key-1 of fcd-prefs = "0"
+              and prefs-operator-id = current-operator-id
+              and prefs-window-number = wp-window-number
+              move prefs-start-line to wp-window-start-line
+              move prefs-start-col  to wp-window-start-col
+              move prefs-lines      to wp-window-lines
+              move prefs-cols       to wp-window-columns
+              move prefs-fg-color   to wp-window-fg-color
+              move prefs-bg-color   to wp-window-bg-color
+              set wp-mode-set-attributes to true
+              call "CBL_GC_WINDOW" using wp-window-mode, wp-window-parms
+                 returning wp-window-return-code
+           end-if
+           .
+
+      *> Capture wherever the operator left the window (after a
+      *> WP-WINDOW-GET-ATTRIBUTES) and save it under this operator's id
+      *> before the window is deleted.  The new position/size/colors
+      *> are parked in saved-window-* first because the duplicate-check
+      *> START-EQUAL/READ-NEXT below shares ex-prefs-record with
+      *> prefs-start-line etc. - if an existing record for this
+      *> operator+window is found, that read would otherwise overwrite
+      *> the just-captured new values with the old on-disk ones.
+       save-window-attributes section.
+           set wp-mode-get-attributes to true
+           call "CBL_GC_WINDOW" using wp-window-mode, wp-window-parms
+              returning wp-window-return-code
+           move wp-window-start-line to saved-window-start-line
+           move wp-window-start-col  to saved-window-start-col
+           move wp-window-lines      to saved-window-lines
+           move wp-window-columns    to saved-window-cols
+           move wp-window-fg-color   to saved-window-fg-color
+           move wp-window-bg-color   to saved-window-bg-color
+           move current-operator-id to prefs-operator-id
+           move wp-window-number    to prefs-window-number
+           move OP-START-EQUAL       to opcode
+           call "EXTFH" using opcode, fcd-prefs
+           move OP-READ-NEXT         to opcode
+           call "EXTFH" using opcode, fcd-prefs
+           if fcd-status-key-1 of fcd-prefs = "0"
+              and prefs-operator-id = current-operator-id
+              and prefs-window-number = wp-window-number
+              move OP-REWRITE         to opcode
+           else
+              move OP-WRITE           to opcode
+           end-if
+           move current-operator-id to prefs-operator-id
+           move wp-window-number    to prefs-window-number
+           move saved-window-start-line to prefs-start-line
+           move saved-window-start-col  to prefs-start-col
+           move saved-window-lines      to prefs-lines
+           move saved-window-cols       to prefs-cols
+           move saved-window-fg-color   to prefs-fg-color
+           move saved-window-bg-color   to prefs-bg-color
+           call "EXTFH" using opcode, fcd-prefs
+           .
