@@ -33,7 +33,8 @@
 
       *> get the attributes (position / size / default color) of a window
        78  WP-WINDOW-GET-ATTRIBUTES         VALUE 'G'.
-      *> change the window's attributes (partially implemented)
+      *> change the attributes of an already-open window (position,
+      *> size and colors) without tearing it down and recreating it
        78  WP-WINDOW-SET-ATTRIBUTES         VALUE 'S'.
 
       *> the following *MAY* be dropped in favor of [LIST/GET+] SET
@@ -76,6 +77,8 @@
            88  WP-MODE-TOP                  VALUE WP-WINDOW-TOP.
            88  WP-MODE-BOTTOM               VALUE WP-WINDOW-BOTTOM.
            88  WP-MODE-LIST                 VALUE WP-WINDOW-LIST.
+           88  WP-MODE-GET-ATTRIBUTES       VALUE WP-WINDOW-GET-ATTRIBUTES.
+           88  WP-MODE-SET-ATTRIBUTES       VALUE WP-WINDOW-SET-ATTRIBUTES.
 
       *> RETURN-CODE value convenience variable allowing named checks
        01  WP-WINDOW-RETURN-CODE            USAGE BINARY-INT.
@@ -112,8 +115,12 @@
       *> be in order of their depth within the visible window-stack;
       *> elements that are complete empty (low values) represent the end of
       *> used elements
+
+      *> Raised from the original 20 to 50 so our drill-down-heavy
+      *> inquiry screens (window opens window opens window) don't hit
+      *> WP-NO-MORE-WINDOWS-LEFT mid-task.
        01  WL-WINDOW-LIST.
-           05  WL-WINDOW           OCCURS 20 TIMES
+           05  WL-WINDOW           OCCURS 50 TIMES
                                    INDEXED BY WL-INDEX.
              88 WL-WINDOW-UNUSED   VALUE ALL LOW-VALUE.
                10  WL-DEPTH                USAGE BINARY-SHORT.
