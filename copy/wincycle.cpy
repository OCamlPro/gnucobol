@@ -0,0 +1,42 @@
+      *> F12 "next window" cycling, alt-tab style.
+      *>
+      *> winlist.cpy already lets an operator pick a window out of
+      *> WL-WINDOW-LIST by number and jump to it, but that is a menu,
+      *> not a single keystroke - an operator with several inquiry
+      *> windows stacked up had to open the inventory and jump each
+      *> time.  F12 is bound free of whatever F-keys a given screen
+      *> already uses for its own commands, so COPY this into a
+      *> program's PROCEDURE DIVISION and PERFORM cycle-to-next-window
+      *> whenever an ACCEPT returns COB-SCR-F12: it reads the window
+      *> stack the same way winlist.cpy does, and brings the window
+      *> at the bottom of the stack to the front, the way repeatedly
+      *> pressing alt-tab walks a desktop's window list one step at a
+      *> time - with 3 or more windows open, the bottom one becomes the
+      *> new top, then the next bottom one, until every window has had
+      *> a turn.
+      *>
+      *> Before the COPY, the calling program must already have copied
+      *> gcwindow.cpy, houseclr.cpy and winfocus.cpy, and must declare:
+      *>     01 wincycle-last-index      pic 9(2) value 0.
+       cycle-to-next-window section.
+           move spaces to wp-window-mode
+           set wp-mode-list to true
+           call "CBL_GC_WINDOW" using wp-window-mode, wp-window-parms,
+                wl-window-list
+              returning wp-window-return-code
+           move 0 to wincycle-last-index
+           perform varying wl-index from 1 by 1
+                   until wl-index > 50
+              if not wl-window-unused(wl-index)
+                 move wl-index to wincycle-last-index
+              end-if
+           end-perform
+           if wincycle-last-index > 1
+              move spaces to wp-window-mode
+              move wl-window-number(wincycle-last-index) to wp-window-number
+              set wp-mode-top to true
+              call "CBL_GC_WINDOW" using wp-window-mode, wp-window-parms
+                 returning wp-window-return-code
+              perform focus-window
+           end-if
+           .
