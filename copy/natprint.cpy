@@ -0,0 +1,81 @@
+      *> Shared national-character-aware print routine.
+      *>
+      *> u8.cob only ever proved PIC N/U handling as far as a console
+      *> DISPLAY of a FUNCTION HEX-OF dump; none of our batch report
+      *> programs rendered a national field on line-printer output, so
+      *> accented customer names and the euro sign either printed blank
+      *> or came out as mojibake.  This walks a national field's raw
+      *> bytes two hex digits (one byte) at a time the same way
+      *> utf8check.cpy does, decodes each hex digit pair back into the
+      *> byte it represents, and copies every byte that is not a
+      *> control byte into a plain alphanumeric field a report line can
+      *> hold - which both drops the filler bytes found between
+      *> characters and passes the real character bytes (ASCII, or a
+      *> multi-byte UTF-8 sequence for an accented letter or the euro
+      *> sign) straight through to the printed line.
+      *>
+      *> COPY this into a program's PROCEDURE DIVISION and PERFORM
+      *> print-national-field with print-national-source holding the
+      *> national field to print; print-national-text comes back
+      *> holding the printable form, space-filled to the right.
+      *>
+      *> Before the COPY, the calling program must declare:
+      *>     01 print-national-source            pic u(20) value spaces.
+      *>     01 print-national-hex               pic x(160) value spaces.
+      *>     01 print-national-byte-index        pic 9(3) value 0.
+      *>     01 print-national-high-digit        pic x.
+      *>     01 print-national-high-digit-numeric
+      *>        redefines print-national-high-digit pic x comp-x.
+      *>     01 print-national-low-digit         pic x.
+      *>     01 print-national-low-digit-numeric
+      *>        redefines print-national-low-digit pic x comp-x.
+      *>     01 print-national-high-nibble       pic 9(2) value 0.
+      *>     01 print-national-low-nibble        pic 9(2) value 0.
+      *>     01 print-national-byte-value        pic x.
+      *>     01 print-national-byte-value-numeric
+      *>        redefines print-national-byte-value pic x comp-x.
+      *>     01 print-national-text              pic x(80) value spaces.
+      *>     01 print-national-text-index        pic 9(3) value 0.
+       print-national-field section.
+           move function hex-of (print-national-source)
+              to print-national-hex
+           move spaces to print-national-text
+           move 1 to print-national-text-index
+           perform varying print-national-byte-index from 1 by 2
+                   until print-national-byte-index > 160
+              move print-national-hex(print-national-byte-index:1)
+                 to print-national-high-digit
+              move print-national-hex(print-national-byte-index + 1:1)
+                 to print-national-low-digit
+              perform decode-one-national-hex-pair
+              if print-national-byte-value-numeric > 31
+                 move print-national-byte-value
+                    to print-national-text(print-national-text-index:1)
+                 add 1 to print-national-text-index
+              end-if
+           end-perform
+           .
+
+      *> FUNCTION HEX-OF returns ASCII hex digit characters, not raw
+      *> byte values, so each digit has to be turned back into the
+      *> nibble it stands for (decimal digits at ordinal 48-57, "A"-"F"
+      *> at ordinal 65-70) before the two nibbles can be combined back
+      *> into the one byte they came from.
+       decode-one-national-hex-pair section.
+           if print-national-high-digit-numeric <= 57
+              compute print-national-high-nibble =
+                 print-national-high-digit-numeric - 48
+           else
+              compute print-national-high-nibble =
+                 print-national-high-digit-numeric - 55
+           end-if
+           if print-national-low-digit-numeric <= 57
+              compute print-national-low-nibble =
+                 print-national-low-digit-numeric - 48
+           else
+              compute print-national-low-nibble =
+                 print-national-low-digit-numeric - 55
+           end-if
+           compute print-national-byte-value-numeric =
+              (print-national-high-nibble * 16) + print-national-low-nibble
+           .
