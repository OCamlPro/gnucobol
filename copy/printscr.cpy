@@ -0,0 +1,30 @@
+      *> Wire up the print-screen exception key.
+      *>
+      *> screenio.cpy names COB-SCR-PRINT as a CRT-STATUS value but
+      *> nothing acted on it, so the only way to document what was on
+      *> screen for a support ticket was a photo of the terminal.
+      *> COPY this into a program's PROCEDURE DIVISION and PERFORM
+      *> print-current-screen whenever an ACCEPT returns COB-SCR-PRINT,
+      *> to get a hardcopy dump of the screen to the default printer.
+      *>
+      *> Before the COPY, the calling program must declare, in
+      *> FILE-CONTROL and FILE SECTION:
+      *>     SELECT screen-dump-file ASSIGN TO PRINTER
+      *>         ORGANIZATION IS LINE SEQUENTIAL.
+      *>     FD  screen-dump-file.
+      *>     01  screen-dump-record    pic x(80).
+      *> and in WORKING-STORAGE, one line per row the screen can show:
+      *>     01 screen-dump-lines.
+      *>        05 screen-dump-line    pic x(80) occurs 24 times
+      *>                                value spaces.
+      *>     01 screen-dump-index      pic 9(2) value 0.
+       print-current-screen section.
+           open output screen-dump-file
+           perform varying screen-dump-index from 1 by 1
+                   until screen-dump-index > 24
+              move screen-dump-line(screen-dump-index)
+                 to screen-dump-record
+              write screen-dump-record
+           end-perform
+           close screen-dump-file
+           .
