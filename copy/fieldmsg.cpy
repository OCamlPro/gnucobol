@@ -0,0 +1,28 @@
+      *> Shared friendly-message paragraph for field validation
+      *> exceptions.
+      *>
+      *> screenio.cpy names COB-SCR-NO-FIELD and COB-SCR-MAX-FIELD as
+      *> CRT-STATUS values for input validation failures, but there is
+      *> no common handling for them, so each screen either ignores
+      *> them or shows the raw numeric status.  COPY this into a
+      *> program's PROCEDURE DIVISION and PERFORM
+      *> show-field-exception-message right after any ACCEPT, so these
+      *> turn into one friendly message-bar line everywhere instead of
+      *> a bare number.
+      *>
+      *> Before the COPY, the calling program must declare the
+      *> message-bar field this screen uses to report status, named
+      *> exactly:
+      *>     01 field-exception-message pic x(60).
+       show-field-exception-message section.
+           evaluate true
+              when COB-SCR-NO-FIELD = crt-status
+                 move "no input field at that position"
+                    to field-exception-message
+              when COB-SCR-MAX-FIELD = crt-status
+                 move "maximum field length reached"
+                    to field-exception-message
+              when other
+                 continue
+           end-evaluate
+           .
