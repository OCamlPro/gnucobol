@@ -0,0 +1,114 @@
+
+      *> Relative-organization counterpart to the indexed-file demo in
+      *> tutorial.cob.  Until now, relative files in this shop were
+      *> maintained by copy-pasting the indexed set-fcd logic and
+      *> hoping it still applied; set-fcd-relative below is the
+      *> template to copy instead.
+      $SET SOURCEFORMAT "VARIABLE"
+      *
+       IDENTIFICATION   DIVISION.
+       PROGRAM-ID.      relfile.
+       DATA             DIVISION.
+       WORKING-STORAGE  SECTION.
+       01  opcode                       pic x(2).
+         78  OP-OPEN-INPUT              value x"fa00".
+         78  OP-OPEN-OUTPUT             value x"fa01".
+         78  OP-OPEN-I-O                value x"fa02".
+         78  OP-WRITE                   value x"faf3".
+         78  OP-REWRITE                 value x"faf4".
+         78  OP-READ-NEXT               value x"faf5".
+         78  OP-DELETE                  value x"faf6".
+         78  OP-START-EQUAL             value x"fae9".
+         78  OP-CLOSE                   value x"fa80".
+
+       01  FCD.
+          copy 'xfhfcd3.cpy'.
+
+       01 ex-filename                  pic x(260) value "relfile.dat".
+
+      *> storage for record; relative files have no key definition
+      *> block, the slot is addressed by FCD-RELATIVE-KEY instead.
+       01 ex-record.
+               03 record-data          pic x(20).
+
+       01 slot-display                 pic 9(8).
+
+       PROCEDURE        DIVISION.
+
+       0000-mainline section.
+           display "Create new relative file"
+           perform set-fcd-relative
+           move OP-OPEN-OUTPUT to opcode
+           perform call-file-handler
+           perform display-file-status.
+
+      *> Write 5 records into the first 5 relative record slots
+           move 0 to fcd-relative-key
+           move OP-WRITE to opcode
+           perform 5 times
+              add 1 to fcd-relative-key
+              move all "B" to record-data
+              move fcd-relative-key to slot-display
+              move slot-display to record-data(1:8)
+              perform call-file-handler
+           end-perform.
+
+           move OP-CLOSE to opcode
+           perform call-file-handler
+           perform display-file-status
+           display "file closed".
+
+           perform read-all-relative-records
+
+           goback.
+
+       set-fcd-relative section.
+      *> Initially sets up FCD for OPEN op against a relative file.
+           move low-values to fcd
+           move length of fcd to fcd-length
+           move fcd--version-number    to fcd-version
+           move fcd--relative-org      to fcd-organization
+           move fcd--dynamic-access    to fcd-access-mode
+           move fcd--open-closed       to fcd-open-mode
+           move fcd--recmode-fixed     to fcd-recording-mode
+           move fcd--format-big        to fcd-file-format
+           move fcd--auto-lock-bit     to fcd-lock-mode
+           move 11                     to fcd-name-length
+           set fcd-filename-address    to address of ex-filename
+           move 20                     to fcd-max-rec-length
+           move 20                     to fcd-min-rec-length
+           set fcd-record-address      to address of ex-record
+           .
+
+       call-file-handler section.
+           call "EXTFH" using opcode, fcd
+           .
+
+       display-file-status section.
+           display "file-status = " fcd-status-key-1 "/" fcd-status-key-2
+           .
+
+       read-all-relative-records section.
+           display "Open the relative file and read all the records".
+           move OP-OPEN-INPUT         to opcode
+           move fcd--open-closed      to fcd-open-mode
+           perform call-file-handler
+           if fcd-status-key-1 not = "0"
+              display "Failed to open file"
+              goback
+           end-if
+           move 1 to fcd-relative-key
+           move OP-START-EQUAL to opcode
+           perform call-file-handler
+           move OP-READ-NEXT to opcode
+           perform until fcd-status-key-1 not = "0"
+             perform call-file-handler
+             if fcd-status-key-1 = "0"
+                display "slot " fcd-relative-key ": " record-data
+             end-if
+           end-perform
+           move OP-CLOSE to opcode
+           perform call-file-handler
+           .
+
+       end program relfile.
