@@ -0,0 +1,684 @@
+
+      *> Full CRUD maintenance screen on top of tutorial.cob's
+      *> read/rewrite demo.  Adds insert-with-duplicate-check and
+      *> delete-with-confirmation paths against idxfile.dat, so
+      *> operators no longer have to run the raw demo program to fix
+      *> bad data.
+      $SET SOURCEFORMAT "VARIABLE"
+      *
+       IDENTIFICATION   DIVISION.
+       PROGRAM-ID.      maint.
+       ENVIRONMENT      DIVISION.
+       CONFIGURATION    SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS crt-status
+           CURSOR IS mouse-cursor-position.
+       INPUT-OUTPUT     SECTION.
+       FILE-CONTROL.
+      *> In-progress work is saved here when a terminal sits idle past
+      *> COB-SCR-TIME-OUT, so an abandoned session loses nothing and
+      *> doesn't hold its record lock indefinitely.
+           SELECT recovery-area ASSIGN TO "maint.rcy"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *> Hardcopy dump of the current screen, for support tickets -
+      *> see copy/printscr.cpy.
+           SELECT screen-dump-file ASSIGN TO "maint.prt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *> Who broke an exclusive lock, on which record, and why - see
+      *> the supervisor override paragraphs below.
+           SELECT override-log ASSIGN TO "ovrdlog.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *> Before/after image of every WRITE and DELETE against
+      *> idxfile.dat, with timestamp and operator id, the same audit
+      *> trail tutorial.cob keeps - see call-file-handler below.
+           SELECT audit-trail ASSIGN TO "audittrl.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA             DIVISION.
+       FILE             SECTION.
+       FD  recovery-area.
+       01  recovery-area-record        pic x(80).
+
+       FD  screen-dump-file.
+       01  screen-dump-record          pic x(80).
+
+       FD  override-log.
+       01  override-log-record         pic x(132).
+
+       FD  audit-trail.
+       01  audit-record.
+           05  audit-timestamp         pic x(21).
+           05  audit-job-id            pic x(8).
+           05  audit-opcode            pic x(8).
+           05  audit-record-key        pic 9(5).
+           05  audit-before-image      pic x(100).
+           05  audit-after-image       pic x(100).
+
+       WORKING-STORAGE  SECTION.
+       01  crt-status                   pic 9(4).
+
+      *> Idle period, in seconds, before a data-entry ACCEPT times out
+      *> and the operator is auto-saved and logged off.
+       01  idle-timeout-seconds         pic 9(5) value 180.
+       01  opcode                       pic x(2).
+         78  OP-OPEN-I-O                value x"fa02".
+         78  OP-WRITE                   value x"faf3".
+         78  OP-READ-NEXT               value x"faf5".
+         78  OP-DELETE                  value x"faf6".
+         78  OP-START-EQUAL             value x"fae9".
+         78  OP-CLOSE                   value x"fa80".
+         78  OP-OPEN-OUTPUT             value x"fa01".
+         78  OP-REWRITE                 value x"faf4".
+
+       01  FCD.
+          copy 'xfhfcd3.cpy'.
+
+      *> Second, concurrently-open FCD for the per-operator window
+      *> preference file - see copy/winprefs.cpy.
+       01  FCD-PREFS.
+          copy 'xfhfcd3-sec.cpy'.
+
+       copy 'screenio.cpy'.
+       copy 'houseclr.cpy'.
+       copy 'gcwindow.cpy'.
+
+       01 ex-filename                  pic x(260) value "idxfile.dat".
+       01 ex-index-name                pic x(100).
+       01 ex-keydef                    pic x(64) value low-values.
+
+       01 ex-record.
+               03 record-key           pic 9(5).
+               03 record-data.
+                  05 account-number    pic 9(5).
+                  05 customer-region   pic x(2).
+                  05 record-data-rest.
+      *> Customer name, national (accented characters) - checked for
+      *> well-formed UTF-8 before a WRITE; see copy/utf8check.cpy.
+                     10 customer-name  pic u(20) value spaces.
+                     10 filler         pic x(8)  value spaces.
+
+       01 maint-command                pic x value spaces.
+          88 maint-command-add         value "A".
+          88 maint-command-delete      value "D".
+          88 maint-command-override    value "O".
+          88 maint-command-quit        value "Q".
+
+       01 confirm-answer               pic x value spaces.
+          88 confirm-yes               value "Y".
+          88 confirm-no                value "N".
+
+       01 maint-message                pic x(60) value spaces.
+       01 field-exception-message redefines maint-message pic x(60).
+
+       01 add-target-key               pic 9(5) value 0.
+
+      *> Operator-entered field values, saved off before add-record's
+      *> duplicate-check START-EQUAL/READ-NEXT so that check does not
+      *> clobber them in ex-record if it lands on an existing record.
+       01 add-saved-account-number     pic 9(5) value 0.
+       01 add-saved-customer-region    pic x(2) value spaces.
+       01 add-saved-customer-name      pic u(20) value spaces.
+
+      *> Most recent on-disk record image seen by a successful
+      *> READ-NEXT against idxfile.dat; call-file-handler uses this as
+      *> the audit before-image for REWRITE/DELETE instead of
+      *> ex-record, which for a REWRITE already holds the caller's new
+      *> field values by the time call-file-handler runs.
+       01 audit-last-read-image        pic x(100) value spaces.
+
+      *> Supervisor override of an exclusively-locked record: a
+      *> password-gated popup that closes and reopens idxfile.dat under
+      *> fcd--exclusive-bit to force the lock, with every attempt -
+      *> granted or denied - written to ovrdlog.txt.
+       78  SUPERVISOR-OVERRIDE-PASSWORD value "SUPER1".
+       01  override-password-entry     pic x(8) value spaces.
+       01  override-reason-entry       pic x(40) value spaces.
+       01  override-lock-requested     pic x value "N".
+           88  override-lock-wanted    value "Y" false "N".
+       01  override-timestamp          pic x(21) value spaces.
+
+      *> Shop-standard F1 help window; see copy/helpwindow.cpy.
+       01 help-window-title            pic x(40)
+          value "record maintenance - help".
+       01 help-window-lines.
+          05 help-window-line          pic x(40) occurs 4 times
+                                        value spaces.
+       01 help-window-index            pic 9(2) value 0.
+       01 help-window-dismiss-key      pic x.
+
+      *> Screen hardcopy dump; see copy/printscr.cpy.
+       01 screen-dump-lines.
+          05 screen-dump-line          pic x(80) occurs 24 times
+                                        value spaces.
+       01 screen-dump-index            pic 9(2) value 0.
+
+      *> PF9 window inventory; see copy/winlist.cpy.
+       01 window-inventory-choice      pic 9(2) value 0.
+       01 window-inventory-action      pic x value spaces.
+
+      *> F12 window cycling; see copy/wincycle.cpy.
+       01 wincycle-last-index          pic 9(2) value 0.
+
+      *> Focus-border recoloring for the window inventory; see
+      *> copy/winfocus.cpy.
+       01 focus-window-saved-fg-color  usage binary-short.
+
+      *> Click-and-drag window repositioning; see copy/windrag.cpy.
+       01 mouse-cursor-position        pic 9(4).
+       01 mouse-cursor-fields redefines mouse-cursor-position.
+          05 mouse-cursor-line         pic 9(2).
+          05 mouse-cursor-col          pic 9(2).
+       01 drag-window-number           usage binary-short.
+       01 drag-active                  pic x value "N".
+          88 drag-in-progress          value "Y".
+       01 drag-anchor-line             pic 9(2).
+       01 drag-anchor-col              pic 9(2).
+       01 drag-mouse-flags-value       pic 9(5) comp-x value 0.
+       01 drag-mouse-flags-display     pic 9(5).
+
+      *> Per-user window position/size persistence; see
+      *> copy/winprefs.cpy.
+       01 current-operator-id          pic x(8) value "OPER01".
+
+      *> Per-operator keymap override - see copy/userkeys.cpy.
+       01 operator-keymap-filename     pic x(20).
+
+      *> Shop-wide high-contrast accessibility toggle; see
+      *> copy/hicontrast.cpy.
+       78  HC-ATTR-HIGH-CONTRAST       value 33.
+       01  high-contrast-switch        pic x value "N".
+           88  high-contrast-enabled   value "Y".
+
+      *> Auto-redraw on terminal resize; see copy/resizewatch.cpy.
+       01  resize-last-lines           pic 9(4) comp-x value 0.
+       01  resize-last-columns         pic 9(4) comp-x value 0.
+       01  resize-current-lines        pic 9(4) comp-x value 0.
+       01  resize-current-columns      pic 9(4) comp-x value 0.
+
+      *> UTF-8 well-formedness check on customer-name; see
+      *> copy/utf8check.cpy.
+       01  utf8-check-hex              pic x(160) value spaces.
+       01  utf8-check-byte-index       pic 9(3) value 0.
+       01  utf8-check-one-byte         pic x(2).
+       01  utf8-check-continuation-due pic 9 value 0.
+       01  utf8-check-result           pic x value "Y".
+           88  utf8-check-valid        value "Y".
+           88  utf8-check-invalid      value "N".
+
+       01 ex-prefs-filename            pic x(260) value "winprefs.dat".
+       01 ex-prefs-index-name          pic x(100).
+       01 ex-prefs-keydef.
+          05 prefs-kd-key2length            pic 9(4) comp-x.
+          05 prefs-kd-key-version           pic 9(2) comp-x value 2.
+          05 filler                         pic 9(6) comp-x.
+          05 prefs-kd-key-count             pic 9(4) comp-x.
+          05 filler                         pic 9(13) comp-x.
+          05 prefs-kd-key-specification-1.
+             10 prefs-kd-component-count-1  pic 9(4) comp-x.
+             10 prefs-kd-component-defs-1   pic 9(4) comp-x.
+             10 prefs-kd-key-flags-1        pic 9(2) comp-x.
+             10 prefs-kd-key-compression-1  pic 9(2) comp-x.
+             10 prefs-kd-sparse-characters-1 pic x(2).
+             10 filler                      pic x(8).
+          05 prefs-kd-component-specification-1.
+             10 prefs-kd-component-flags-1  pic 9(2) comp-x.
+             10 prefs-kd-component-type-1   pic 9(2) comp-x.
+             10 prefs-kd-component-offset-1 pic 9(9) comp-x.
+             10 prefs-kd-component-length-1 pic 9(9) comp-x.
+       01 ex-prefs-record.
+          05 prefs-key.
+             10 prefs-operator-id      pic x(8).
+             10 prefs-window-number    pic 9(4).
+          05 prefs-start-line          pic 9(4).
+          05 prefs-start-col           pic 9(4).
+          05 prefs-lines               pic 9(4).
+          05 prefs-cols                pic 9(4).
+          05 prefs-fg-color            pic 9(4).
+          05 prefs-bg-color            pic 9(4).
+
+      *> New window position/size/colors, captured by
+      *> save-window-attributes (copy/winprefs.cpy) before its
+      *> duplicate-check read can clobber ex-prefs-record with
+      *> whatever is already on disk.
+       01 saved-window-start-line      pic 9(4).
+       01 saved-window-start-col       pic 9(4).
+       01 saved-window-lines           pic 9(4).
+       01 saved-window-cols            pic 9(4).
+       01 saved-window-fg-color        pic 9(4).
+       01 saved-window-bg-color        pic 9(4).
+
+       SCREEN           SECTION.
+       01 maint-entry-screen.
+           05 value "record maintenance" line 1 column 1.
+           05 value "command (A=add,D=del,O=ovrd,Q=quit): "
+              line 3 column 1.
+           05 pic x using maint-command line 3 column 39.
+           05 value "record key        :" line 5 column 1.
+           05 pic 9(5) using record-key   line 5 column 22.
+           05 value "account number     :" line 6 column 1.
+           05 pic 9(5) using account-number line 6 column 22.
+           05 value "customer region    :" line 7 column 1.
+           05 pic x(2) using customer-region line 7 column 22.
+           05 value "customer name      :" line 8 column 1.
+           05 pic u(20) using customer-name line 8 column 22.
+           05 pic x(60) using maint-message line 20 column 1.
+
+       01 confirm-delete-screen.
+           05 value "delete this record? (Y/N)" line 1 column 1.
+           05 pic x using confirm-answer line 1 column 28.
+
+       01 override-screen.
+           05 value "supervisor override" line 1 column 1.
+           05 value "password:" line 2 column 1.
+           05 pic x(8) using override-password-entry line 2 column 15
+              no echo.
+           05 value "reason  :" line 3 column 1.
+           05 pic x(40) using override-reason-entry line 3 column 15.
+
+       PROCEDURE        DIVISION.
+
+       0000-mainline section.
+           perform load-shop-keymap
+           perform load-operator-keymap-override
+           perform apply-high-contrast-setting
+           perform enable-window-drag-mouse
+           perform set-up-help-text
+           perform open-window-prefs-file
+           open extend audit-trail
+           perform open-indexed-file
+           perform initialize-resize-watch
+           perform until maint-command-quit
+              move spaces to maint-message
+              display maint-entry-screen
+              accept maint-entry-screen time-out idle-timeout-seconds
+              perform check-for-terminal-resize
+              evaluate true
+                 when COB-SCR-TIME-OUT = crt-status
+                    perform save-and-log-off
+                 when COB-SCR-F1 = crt-status
+                    perform show-help-window
+                 when COB-SCR-NO-FIELD = crt-status
+                      or COB-SCR-MAX-FIELD = crt-status
+                    perform show-field-exception-message
+                 when COB-SCR-PRINT = crt-status
+                    perform build-screen-dump
+                    perform print-current-screen
+                    move "screen printed" to maint-message
+                 when COB-SCR-F9 = crt-status
+                    perform show-window-inventory
+                 when COB-SCR-F12 = crt-status
+                    perform cycle-to-next-window
+                 when maint-command-add
+                    perform add-record
+                 when maint-command-delete
+                    perform delete-record-with-confirmation
+                 when maint-command-override
+                    perform override-locked-record
+                 when maint-command-quit
+                    continue
+                 when other
+                    move "unrecognised command" to maint-message
+              end-evaluate
+           end-perform
+           perform close-indexed-file
+           move OP-CLOSE to opcode
+           call "EXTFH" using opcode, fcd-prefs
+           close audit-trail
+           goback.
+
+      *> Idle-timeout auto-save: write whatever the operator had on
+      *> screen to the recovery area and force the session to log off,
+      *> so the terminal doesn't sit holding a record lock.
+       save-and-log-off section.
+           open extend recovery-area
+           move spaces to recovery-area-record
+           string "key=" delimited by size
+                  record-key delimited by size
+                  " acct=" delimited by size
+                  account-number delimited by size
+                  " region=" delimited by size
+                  customer-region delimited by size
+                  into recovery-area-record
+           write recovery-area-record
+           close recovery-area
+           display "idle timeout - work saved, logging off"
+           set maint-command-quit to true
+           .
+
+      *> Render the current maintenance screen into screen-dump-lines
+      *> for print-current-screen (copy/printscr.cpy) to write out.
+       build-screen-dump section.
+           move spaces to screen-dump-lines
+           move "record maintenance" to screen-dump-line(1)
+           string "command: " maint-command
+              delimited by size into screen-dump-line(3)
+           string "record key        : " record-key
+              delimited by size into screen-dump-line(5)
+           string "account number     : " account-number
+              delimited by size into screen-dump-line(6)
+           string "customer region    : " customer-region
+              delimited by size into screen-dump-line(7)
+           move maint-message to screen-dump-line(20)
+           .
+
+       set-up-help-text section.
+           move "A=add,D=del,O=override,Q=quit,F1" to help-window-line(1)
+           move "record key identifies the row"    to help-window-line(2)
+           move "account number and region are"    to help-window-line(3)
+           move "O=supervisor override of a lock"  to help-window-line(4)
+           .
+
+       open-indexed-file section.
+           move low-values to fcd
+           move fcd--version-number    to fcd-version of fcd
+           move fcd--indexed-org       to fcd-organization of fcd
+           move fcd--dynamic-access    to fcd-access-mode of fcd
+           move fcd--open-closed       to fcd-open-mode of fcd
+           move fcd--recmode-variable  to fcd-recording-mode of fcd
+           move fcd--format-big        to fcd-file-format of fcd
+      *> A supervisor override briefly reopens the file exclusive so it
+      *> can force the lock a normal operator's session is held behind;
+      *> every other session opens it for ordinary shared access with
+      *> retry-on-lock, the same as tutorial.cob's set-fcd.
+           if override-lock-wanted
+              move fcd--exclusive-bit  to fcd-lock-mode of fcd
+           else
+              move fcd--auto-lock-bit  to fcd-lock-mode of fcd
+              add fcd--retry-lock-bit  to fcd-lock-mode of fcd
+              move 5                   to fcd-retry-open-count of fcd
+              move 5                   to fcd-retry-count of fcd
+           end-if
+           move 11                     to fcd-name-length of fcd
+           set fcd-filename-address of fcd to address of ex-filename
+           set fcd-idxname-address of fcd  to address of ex-index-name
+           set fcd-key-def-address of fcd  to address of ex-keydef
+      *> 92 bytes covers record-key + account-number + customer-region
+      *> + customer-name - see add-record, which is the only place a
+      *> full-length record is actually written.
+           move 92                     to fcd-max-rec-length of fcd
+           move 5                      to fcd-min-rec-length of fcd
+           set fcd-record-address of fcd   to address of ex-record
+           move OP-OPEN-I-O            to opcode
+           perform call-file-handler
+           .
+
+      *> Insert-with-duplicate-check: a START-EQUAL plus READ-NEXT on
+      *> the requested key tells us whether it already exists before we
+      *> risk a duplicate-key WRITE.
+       add-record section.
+           move record-key      to add-target-key
+           move account-number  to add-saved-account-number
+           move customer-region to add-saved-customer-region
+           move customer-name   to add-saved-customer-name
+           move OP-START-EQUAL to opcode
+           perform call-file-handler
+           move OP-READ-NEXT to opcode
+           perform call-file-handler
+           if fcd-status-key-1 of fcd = "0" and record-key = add-target-key
+              move "record key already exists" to maint-message
+           else
+      *> The duplicate-check READ-NEXT above may have landed on some
+      *> other existing record and overwritten ex-record with it -
+      *> restore the operator's own entry before validating or writing.
+              move add-target-key       to record-key
+              move add-saved-account-number  to account-number
+              move add-saved-customer-region to customer-region
+              move add-saved-customer-name   to customer-name
+              perform check-customer-name-utf8
+              if utf8-check-invalid
+                 move "customer name is not valid UTF-8" to maint-message
+              else
+                 move 92 to fcd-current-rec-len of fcd
+                 move OP-WRITE to opcode
+                 perform call-file-handler
+                 if fcd-status-key-1 of fcd = "0"
+                    move "record added" to maint-message
+                 else
+                    move "add failed, see file status" to maint-message
+                 end-if
+              end-if
+           end-if
+           .
+
+      *> Delete-with-confirmation: pop a small window asking the
+      *> operator to confirm before the record is actually removed.
+       delete-record-with-confirmation section.
+           move OP-START-EQUAL to opcode
+           perform call-file-handler
+           move OP-READ-NEXT to opcode
+           perform call-file-handler
+           if fcd-status-key-1 of fcd not = "0"
+              move "record not found" to maint-message
+           else
+              perform open-confirmation-window
+              move spaces to confirm-answer
+              display confirm-delete-screen
+              perform accept-confirmation-answer
+              perform close-confirmation-window
+              if confirm-yes
+                 move OP-DELETE to opcode
+                 perform call-file-handler
+                 if fcd-status-key-1 of fcd = "0"
+                    move "record deleted" to maint-message
+                 else
+                    move "delete failed, see file status" to maint-message
+                 end-if
+              else
+                 move "delete cancelled" to maint-message
+              end-if
+           end-if
+           .
+
+      *> An operator may drag this window by its title area before
+      *> answering; keep reading the screen, feeding any mouse events
+      *> to drag-window-with-mouse, until an actual Y/N answer lands.
+       accept-confirmation-answer section.
+           move "N" to drag-active
+           perform until confirm-yes or confirm-no
+              accept confirm-delete-screen
+              perform check-for-terminal-resize
+              if COB-SCR-LEFT-PRESSED = crt-status
+                 or COB-SCR-MOUSE-MOVE = crt-status
+                 or COB-SCR-LEFT-RELEASED = crt-status
+                 perform drag-window-with-mouse
+              end-if
+           end-perform
+           .
+
+       open-confirmation-window section.
+           move spaces to wp-window-mode
+           set wp-mode-new to true
+           move 5                      to wp-window-number
+           move 5                      to drag-window-number
+           move 10                     to wp-window-start-line
+           move 20                     to wp-window-start-col
+           move 3                      to wp-window-lines
+           move 40                     to wp-window-columns
+           move NORMAL-TEXT-COLOR      to wp-window-fg-color
+           move CONFIRMATION-COLOR     to wp-window-bg-color
+           move 0                      to wp-window-flags
+           call "CBL_GC_WINDOW" using wp-window-mode, wp-window-parms
+              returning wp-window-return-code
+           perform restore-window-attributes
+           .
+
+       close-confirmation-window section.
+           perform save-window-attributes
+           set wp-mode-delete to true
+           call "CBL_GC_WINDOW" using wp-window-mode, wp-window-parms
+              returning wp-window-return-code
+           .
+
+      *> Supervisor override: locate the requested record, and if it is
+      *> held exclusive by another session, pop a password-gated window
+      *> asking for a reason, then briefly close and reopen the file
+      *> under fcd--exclusive-bit to force the lock.  Every attempt -
+      *> granted or denied - is written to ovrdlog.txt.
+       override-locked-record section.
+           move OP-START-EQUAL to opcode
+           perform call-file-handler
+           move OP-READ-NEXT to opcode
+           perform call-file-handler
+           if fcd-status-key-1 of fcd = "0"
+              move "record not locked, override not needed" to maint-message
+           else
+              if fcd-status-key-1 of fcd = "9" and fcd-binary of fcd = 1
+                 perform open-override-window
+                 move spaces to override-password-entry
+                 move spaces to override-reason-entry
+                 display override-screen
+                 accept override-screen
+                 perform close-override-window
+                 if override-password-entry = SUPERVISOR-OVERRIDE-PASSWORD
+                    perform force-exclusive-reopen
+                    move OP-START-EQUAL to opcode
+                    perform call-file-handler
+                    move OP-READ-NEXT to opcode
+                    perform call-file-handler
+                    if fcd-status-key-1 of fcd = "0"
+                       move "override granted - record now held"
+                          to maint-message
+                       perform write-override-log-entry
+                    else
+                       move "override failed, see file status"
+                          to maint-message
+                       perform write-override-log-entry
+                    end-if
+                 else
+                    move "override denied - incorrect password"
+                       to maint-message
+                    perform write-override-log-entry
+                 end-if
+              else
+                 move "record not found" to maint-message
+              end-if
+           end-if
+           .
+
+      *> Close idxfile.dat under its normal lock mode and reopen it with
+      *> fcd--exclusive-bit forced on, then immediately drop back to the
+      *> normal lock mode so the override does not hold the whole file
+      *> exclusive for the rest of the session.
+       force-exclusive-reopen section.
+           perform close-indexed-file
+           set override-lock-wanted to true
+           perform open-indexed-file
+           set override-lock-wanted to false
+           perform close-indexed-file
+           perform open-indexed-file
+           .
+
+       open-override-window section.
+           move spaces to wp-window-mode
+           set wp-mode-new to true
+           move 6                      to wp-window-number
+           move 6                      to drag-window-number
+           move 8                      to wp-window-start-line
+           move 15                     to wp-window-start-col
+           move 4                      to wp-window-lines
+           move 50                     to wp-window-columns
+           move NORMAL-TEXT-COLOR      to wp-window-fg-color
+           move CONFIRMATION-COLOR     to wp-window-bg-color
+           move 0                      to wp-window-flags
+           call "CBL_GC_WINDOW" using wp-window-mode, wp-window-parms
+              returning wp-window-return-code
+           perform restore-window-attributes
+           .
+
+       close-override-window section.
+           perform save-window-attributes
+           set wp-mode-delete to true
+           call "CBL_GC_WINDOW" using wp-window-mode, wp-window-parms
+              returning wp-window-return-code
+           .
+
+       write-override-log-entry section.
+           move function current-date to override-timestamp
+           move spaces to override-log-record
+           string override-timestamp delimited by size
+                  " operator=" delimited by size
+                  current-operator-id delimited by size
+                  " key=" delimited by size
+                  record-key delimited by size
+                  " result=" delimited by size
+                  maint-message delimited by size
+                  " reason=" delimited by size
+                  override-reason-entry delimited by size
+                  into override-log-record
+           open extend override-log
+           write override-log-record
+           close override-log
+           .
+
+       close-indexed-file section.
+           move OP-CLOSE to opcode
+           perform call-file-handler
+           .
+
+      *> Before/after image audit logging wraps every WRITE, REWRITE
+      *> and DELETE against idxfile.dat; all other opcodes pass
+      *> straight through to EXTFH.  audit-last-read-image, captured
+      *> below every time a READ-NEXT succeeds, is what a REWRITE or
+      *> DELETE is audited against instead of ex-record, which for a
+      *> REWRITE already holds the caller's new field values by the
+      *> time this paragraph runs - the same convention tutorial.cob
+      *> uses for its own call-file-handler.
+       call-file-handler section.
+           if opcode = OP-WRITE
+              move ex-record to audit-before-image
+           else
+              if opcode = OP-REWRITE or opcode = OP-DELETE
+                 move audit-last-read-image to audit-before-image
+              end-if
+           end-if
+           call "EXTFH" using opcode, fcd
+           if opcode = OP-READ-NEXT and fcd-status-key-1 of fcd = "0"
+              move ex-record to audit-last-read-image
+           end-if
+           if opcode = OP-WRITE or opcode = OP-REWRITE or opcode = OP-DELETE
+              move ex-record to audit-after-image
+              perform write-audit-entry
+           end-if
+           .
+
+       write-audit-entry section.
+           move function current-date to audit-timestamp
+           move current-operator-id to audit-job-id
+           evaluate opcode
+              when OP-WRITE
+                 move "WRITE" to audit-opcode
+              when OP-REWRITE
+                 move "REWRITE" to audit-opcode
+              when OP-DELETE
+                 move "DELETE" to audit-opcode
+           end-evaluate
+           move record-key to audit-record-key
+           write audit-record
+           .
+
+       enable-window-drag-mouse section.
+           compute drag-mouse-flags-value =
+              COB-AUTO-MOUSE-HANDLING + COB-ALLOW-LEFT-DOWN
+              + COB-ALLOW-LEFT-UP + COB-ALLOW-MOUSE-MOVE
+           move drag-mouse-flags-value to drag-mouse-flags-display
+           set environment "COB_MOUSE_FLAGS" to drag-mouse-flags-display
+           .
+
+       copy 'helpwindow.cpy'.
+       copy 'fieldmsg.cpy'.
+       copy 'printscr.cpy'.
+       copy 'winfocus.cpy'.
+       copy 'winlist.cpy'.
+       copy 'wincycle.cpy'.
+       copy 'winprefs.cpy'.
+       copy 'windrag.cpy'.
+       copy 'loadkeys.cpy'.
+       copy 'userkeys.cpy'.
+       copy 'hicontrast.cpy'.
+       copy 'resizewatch.cpy'.
+       copy 'utf8check.cpy'.
+
+       end program maint.
