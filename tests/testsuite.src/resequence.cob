@@ -0,0 +1,130 @@
+
+      *> General-purpose resequencing extract for files that only
+      *> have a single key.
+      *>
+      *> Walks idxfile.dat in primary-key order the same way
+      *> tutorial.cob's read-all-records does, feeding every record
+      *> into a SORT on customer-region (the field we're asked to
+      *> resequence on today) so a report can come out in a different
+      *> order without defining a permanent alternate key on the
+      *> production file.
+      $SET SOURCEFORMAT "VARIABLE"
+      *
+       IDENTIFICATION   DIVISION.
+       PROGRAM-ID.      resequence.
+       ENVIRONMENT      DIVISION.
+       INPUT-OUTPUT     SECTION.
+       FILE-CONTROL.
+           SELECT resequence-work ASSIGN TO "resequence.wrk".
+           SELECT resequence-extract ASSIGN TO "resequence.out"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA             DIVISION.
+       FILE             SECTION.
+       SD  resequence-work.
+       01  resequence-work-record.
+           05 work-resequence-field    pic x(2).
+           05 work-record-key          pic 9(5).
+           05 work-record-data         pic x(95).
+
+       FD  resequence-extract.
+       01  resequence-extract-record   pic x(132).
+
+       WORKING-STORAGE  SECTION.
+       01  opcode                       pic x(2).
+         78  OP-OPEN-INPUT              value x"fa00".
+         78  OP-READ-NEXT               value x"faf5".
+         78  OP-START-EQUAL             value x"fae9".
+         78  OP-CLOSE                   value x"fa80".
+
+       01  FCD.
+          copy 'xfhfcd3.cpy'.
+
+       01 ex-filename                  pic x(260) value "idxfile.dat".
+       01 ex-index-name                pic x(100).
+       01 ex-keydef                    pic x(64) value low-values.
+
+       01 ex-record.
+               03 record-key           pic 9(5).
+               03 record-data.
+                  05 account-number    pic 9(5).
+                  05 customer-region   pic x(2).
+                  05 record-data-rest  pic x(88).
+
+       01 extract-line                 pic x(132).
+
+       PROCEDURE        DIVISION.
+
+       0000-mainline section.
+           display "===== idxfile.dat RESEQUENCE BY CUSTOMER-REGION ====="
+           sort resequence-work
+               on ascending key work-resequence-field
+               input procedure is feed-sort-from-indexed-file
+               output procedure is write-resequenced-extract
+           display "resequence complete"
+           goback.
+
+       feed-sort-from-indexed-file section.
+           perform open-indexed-file
+           move 1 to record-key
+           move OP-START-EQUAL to opcode
+           call "EXTFH" using opcode, fcd
+           perform until fcd-status-key-1 not = "0"
+              move OP-READ-NEXT to opcode
+              call "EXTFH" using opcode, fcd
+              if fcd-status-key-1 = "0"
+                 move customer-region to work-resequence-field
+                 move record-key      to work-record-key
+                 move record-data     to work-record-data
+                 release resequence-work-record
+              end-if
+           end-perform
+           perform close-indexed-file
+           .
+
+       write-resequenced-extract section.
+           open output resequence-extract
+           perform until 1 = 2
+              return resequence-work record into resequence-work-record
+                 at end exit perform
+              end-return
+              move spaces to extract-line
+              string work-resequence-field delimited by size
+                     "," delimited by size
+                     work-record-key delimited by size
+                     into extract-line
+              move extract-line to resequence-extract-record
+              write resequence-extract-record
+           end-perform
+           close resequence-extract
+           .
+
+       open-indexed-file section.
+           move low-values to fcd
+           move fcd--version-number    to fcd-version
+           move fcd--indexed-org       to fcd-organization
+           move fcd--dynamic-access    to fcd-access-mode
+           move fcd--open-closed       to fcd-open-mode
+           move fcd--recmode-variable  to fcd-recording-mode
+           move fcd--format-big        to fcd-file-format
+           move 11                     to fcd-name-length
+           set fcd-filename-address    to address of ex-filename
+           set fcd-idxname-address     to address of ex-index-name
+           set fcd-key-def-address     to address of ex-keydef
+      *> idxfile.dat's real bounds - ex-record is a 100-byte in-memory
+      *> buffer, but 92 (record-key + account-number + customer-region
+      *> + maint.cob's customer-name) and 5 (a bare key) are what the
+      *> file itself is opened with everywhere else.
+           move 92                     to fcd-max-rec-length
+           move 5                      to fcd-min-rec-length
+           set fcd-record-address      to address of ex-record
+           move OP-OPEN-INPUT          to opcode
+           call "EXTFH" using opcode, fcd
+           .
+
+       close-indexed-file section.
+           move OP-CLOSE to opcode
+           call "EXTFH" using opcode, fcd
+           .
+
+       end program resequence.
