@@ -0,0 +1,173 @@
+
+      *> ISO8859-15 (Latin-9) to UTF-8 conversion utility.
+      *>
+      *> iso885915.cob only proves that FUNCTION HEX-OF of a single
+      *> hard-coded national literal comes out the bytes we expect;
+      *> this is the real routine built out from that, converting a
+      *> whole Latin-9 sequential file (as received from our outside
+      *> partner) into a UTF-8 sequential file we can load into our
+      *> normal indexed files.  Every Latin-9 byte below x"80" is
+      *> already plain ASCII and passes through unchanged; the eight
+      *> bytes where Latin-9 differs from Latin-1 (the euro sign and
+      *> the accented capitals/lower-case letters it added) convert to
+      *> their own fixed UTF-8 sequences, and every other byte from
+      *> x"A0" to x"FF" shares Latin-1's code points, which convert to
+      *> UTF-8 by the usual two-byte x"C2"/x"C3" rule.
+      $SET SOURCEFORMAT "VARIABLE"
+      *
+       IDENTIFICATION   DIVISION.
+       PROGRAM-ID.      iso2utf8.
+       ENVIRONMENT      DIVISION.
+       INPUT-OUTPUT     SECTION.
+       FILE-CONTROL.
+           SELECT latin9-file ASSIGN TO "latin9.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT utf8-file ASSIGN TO "utf8out.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA             DIVISION.
+       FILE             SECTION.
+       FD  latin9-file.
+       01  latin9-record               pic x(200).
+
+       FD  utf8-file.
+       01  utf8-record                 pic x(600).
+
+       WORKING-STORAGE  SECTION.
+       01 latin9-at-end                pic x value "N".
+          88 latin9-at-end-yes         value "Y".
+       01 lines-converted              pic 9(5) value 0.
+
+       01 input-byte-index             pic 9(3).
+       01 output-byte-index            pic 9(3).
+
+       01 one-input-byte                pic x.
+       01 one-input-byte-numeric redefines one-input-byte pic x comp-x.
+
+       01 output-byte-count            pic 9 value 0.
+       01 one-output-byte               pic x.
+       01 second-output-byte            pic x.
+       01 second-output-byte-numeric redefines second-output-byte
+          pic x comp-x.
+       01 third-output-byte             pic x.
+
+       PROCEDURE        DIVISION.
+
+       0000-mainline section.
+           display "===== ISO8859-15 TO UTF-8 CONVERSION ====="
+           perform open-both-files
+           perform convert-all-lines
+           perform close-both-files
+           display "lines converted  : " lines-converted
+           goback.
+
+       open-both-files section.
+           open input latin9-file
+           open output utf8-file
+           .
+
+       convert-all-lines section.
+           move "N" to latin9-at-end
+           read latin9-file
+              at end set latin9-at-end-yes to true
+           end-read
+           perform until latin9-at-end-yes
+              perform convert-one-line
+              write utf8-record
+              add 1 to lines-converted
+              read latin9-file
+                 at end set latin9-at-end-yes to true
+              end-read
+           end-perform
+           .
+
+       convert-one-line section.
+           move spaces to utf8-record
+           move 1 to output-byte-index
+           perform varying input-byte-index from 1 by 1
+                   until input-byte-index > 200
+              move latin9-record(input-byte-index:1) to one-input-byte
+              perform convert-one-byte
+           end-perform
+           .
+
+      *> Classify one Latin-9 byte and place its UTF-8 encoding into
+      *> utf8-record starting at output-byte-index, advancing it past
+      *> whatever it wrote.
+       convert-one-byte section.
+           evaluate true
+              when one-input-byte-numeric <= 127
+                 move 1 to output-byte-count
+                 move one-input-byte to one-output-byte
+              when one-input-byte-numeric = 164
+      *> euro sign
+                 move 3 to output-byte-count
+                 move x"E2" to one-output-byte
+                 move x"82" to second-output-byte
+                 move x"AC" to third-output-byte
+              when one-input-byte-numeric = 166
+      *> capital S caron
+                 move 2 to output-byte-count
+                 move x"C5" to one-output-byte
+                 move x"A0" to second-output-byte
+              when one-input-byte-numeric = 168
+      *> small s caron
+                 move 2 to output-byte-count
+                 move x"C5" to one-output-byte
+                 move x"A1" to second-output-byte
+              when one-input-byte-numeric = 180
+      *> capital Z caron
+                 move 2 to output-byte-count
+                 move x"C5" to one-output-byte
+                 move x"BD" to second-output-byte
+              when one-input-byte-numeric = 184
+      *> small z caron
+                 move 2 to output-byte-count
+                 move x"C5" to one-output-byte
+                 move x"BE" to second-output-byte
+              when one-input-byte-numeric = 188
+      *> capital OE ligature
+                 move 2 to output-byte-count
+                 move x"C5" to one-output-byte
+                 move x"92" to second-output-byte
+              when one-input-byte-numeric = 189
+      *> small oe ligature
+                 move 2 to output-byte-count
+                 move x"C5" to one-output-byte
+                 move x"93" to second-output-byte
+              when one-input-byte-numeric = 190
+      *> capital Y diaeresis
+                 move 2 to output-byte-count
+                 move x"C5" to one-output-byte
+                 move x"B8" to second-output-byte
+              when one-input-byte-numeric < 192
+      *> x"A0"-x"BF" share Latin-1's code points; the low six bits of
+      *> the byte are already the UTF-8 trailing byte as-is.
+                 move 2 to output-byte-count
+                 move x"C2" to one-output-byte
+                 move one-input-byte to second-output-byte
+              when other
+      *> x"C0"-x"FF" share Latin-1's code points too, sixty-four higher.
+                 move 2 to output-byte-count
+                 move x"C3" to one-output-byte
+                 compute second-output-byte-numeric =
+                    one-input-byte-numeric - 64
+           end-evaluate
+           move one-output-byte to utf8-record(output-byte-index:1)
+           add 1 to output-byte-index
+           if output-byte-count > 1
+              move second-output-byte to utf8-record(output-byte-index:1)
+              add 1 to output-byte-index
+           end-if
+           if output-byte-count > 2
+              move third-output-byte to utf8-record(output-byte-index:1)
+              add 1 to output-byte-index
+           end-if
+           .
+
+       close-both-files section.
+           close latin9-file
+           close utf8-file
+           .
+
+       end program iso2utf8.
