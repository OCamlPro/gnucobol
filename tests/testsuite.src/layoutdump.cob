@@ -0,0 +1,97 @@
+
+      *> Self-documenting record-layout dump.
+      *>
+      *> Queries a file the same way fileaudit.cob does, then reads
+      *> back the key-definition block through FCD-KEY-DEF-ADDRESS
+      *> (the same key-specification/component-specification layout
+      *> set-keydefinitions in tutorial.cob builds) and prints a
+      *> plain-language summary of key lengths and offsets, so a new
+      *> hire doesn't have to be walked through xfhfcd3.cpy byte by
+      *> byte to understand a file's key structure.
+      $SET SOURCEFORMAT "VARIABLE"
+      *
+       IDENTIFICATION   DIVISION.
+       PROGRAM-ID.      layoutdump.
+       DATA             DIVISION.
+       WORKING-STORAGE  SECTION.
+       01  opcode                       pic x(2).
+         78  OP-QUERY-FILE              value x"0006".
+
+       01  FCD.
+          copy 'xfhfcd3.cpy'.
+
+       01 ex-filename                  pic x(260) value "idxfile.dat".
+       01 ex-index-name                pic x(100).
+       01 ex-keydef                    pic x(64) value low-values.
+       01 ex-record                    pic x(100) value spaces.
+
+      *> Overlaid on whatever FCD-KEY-DEF-ADDRESS points to after the
+      *> query, using the same key-specification/component-specification
+      *> layout tutorial.cob's set-keydefinitions builds.
+       01 key-def-overlay              based.
+          05 key2length                pic 9(4)  comp-x.
+          05 key-version               pic 9(2) comp-x.
+          05 filler                    pic 9(6)  comp-x.
+          05 key-count                 pic 9(4)  comp-x.
+          05 filler                    pic 9(13) comp-x.
+          05 key-specification         occurs 1 to 8 times
+                                        depending on key-count.
+             10 component-count        pic 9(4) comp-x.
+             10 component-defs         pic 9(4) comp-x.
+             10 key-flags              pic 9(2) comp-x.
+                88 key-flags-dups-in-order value h"40".
+                88 key-flags-prime        value h"10".
+             10 key-compression        pic 9(2) comp-x.
+             10 sparse-characters      pic x(2).
+             10 filler                 pic x(8).
+
+       01 key-index                    pic 9(2) value 0.
+
+       PROCEDURE        DIVISION.
+
+       0000-mainline section.
+           display "===== RECORD LAYOUT DUMP: " ex-filename " ====="
+           perform query-file
+           if fcd-status-key-1 not = "0"
+              display "unable to query file, status = "
+                      fcd-status-key-1 "/" fcd-status-key-2
+           else
+              set address of key-def-overlay to fcd-key-def-address
+              display "key length (prime) : " fcd-key-length
+              display "number of keys     : " key-count
+              perform varying key-index from 1 by 1
+                      until key-index > key-count
+                 perform describe-one-key
+              end-perform
+           end-if
+           goback.
+
+       query-file section.
+           move low-values             to fcd
+           move fcd--version-number    to fcd-version
+           move fcd--determine-org     to fcd-organization
+           move 11                     to fcd-name-length
+           set fcd-filename-address    to address of ex-filename
+           set fcd-idxname-address     to address of ex-index-name
+           set fcd-key-def-address     to address of ex-keydef
+           set fcd-record-address      to address of ex-record
+           move OP-QUERY-FILE          to opcode
+           call "EXTFH" using opcode, fcd
+           .
+
+       describe-one-key section.
+           display "  key " key-index ":"
+           display "    components : " component-count(key-index)
+           display "    flags      : " key-flags(key-index)
+           if key-flags-prime(key-index)
+              display "    role       : prime key"
+           else
+              if key-flags-dups-in-order(key-index)
+                 display "    role       : non-unique alternate key"
+              else
+                 display "    role       : unique alternate key"
+              end-if
+           end-if
+           .
+
+       end program layoutdump.
