@@ -0,0 +1,78 @@
+
+      *> Record compression toggle for space-constrained master files.
+      *>
+      *> FCD-DATA-COMPRESS is defined in xfhfcd3.cpy but set-fcd in
+      *> tutorial.cob never populates it.  Disk space on the volume
+      *> holding our indexed masters is tight, so this opens the files
+      *> with the most padding (fixed-length records with lots of
+      *> trailing spaces) I-O with FCD-DATA-COMPRESS turned on, without
+      *> touching their record layouts.
+      *>
+      *> Built on the same callable file-handler pattern as tutorial.cob.
+      $SET SOURCEFORMAT "VARIABLE"
+      *
+       IDENTIFICATION   DIVISION.
+       PROGRAM-ID.      compresstoggle.
+       DATA             DIVISION.
+       WORKING-STORAGE  SECTION.
+       01  opcode                       pic x(2).
+         78  OP-OPEN-I-O                value x"fa02".
+         78  OP-CLOSE                   value x"fa80".
+
+       01  FCD.
+          copy 'xfhfcd3.cpy'.
+
+       01 ex-index-name                pic x(100).
+       01 ex-keydef                    pic x(64) value low-values.
+       01 ex-record                    pic x(100) value spaces.
+
+      *> Master files with the most trailing-space padding, compressed
+      *> for this pass.
+       01 compressed-files.
+          05 compressed-file-1         pic x(30) value "idxfile.dat".
+          05 compressed-file-2         pic x(30) value "orders.dat".
+       01 compressed-files-r redefines compressed-files.
+          05 compressed-file           pic x(30) occurs 2 times.
+
+      *> Exact string length of each name above - compressed-file is a
+      *> space-padded PIC X(30), and fcd-name-length has to be the
+      *> filename's own length, not the field's declared width.
+       01 compressed-file-lengths.
+          05 compressed-file-length-1  pic 9(2) value 11.
+          05 compressed-file-length-2  pic 9(2) value 10.
+       01 compressed-file-lengths-r redefines compressed-file-lengths.
+          05 compressed-file-length    pic 9(2) occurs 2 times.
+
+       01 file-index                   pic 9(2) value 0.
+
+       PROCEDURE        DIVISION.
+
+       0000-mainline section.
+           perform varying file-index from 1 by 1
+                   until file-index > 2
+              perform compress-one-file
+           end-perform
+           goback.
+
+       compress-one-file section.
+           move low-values             to fcd
+           move fcd--version-number    to fcd-version
+           move fcd--determine-org     to fcd-organization
+           move compressed-file-length(file-index) to fcd-name-length
+           set fcd-filename-address    to address of compressed-file(file-index)
+           set fcd-idxname-address     to address of ex-index-name
+           set fcd-key-def-address     to address of ex-keydef
+           set fcd-record-address      to address of ex-record
+      *> Turn compression on before the file is opened; the handler
+      *> only honours FCD-DATA-COMPRESS at open time.
+           move 1                      to fcd-data-compress
+           move OP-OPEN-I-O            to opcode
+           call "EXTFH" using opcode, fcd
+           display compressed-file(file-index)
+                   " opened with compression on, status = "
+                   fcd-status-key-1 "/" fcd-status-key-2
+           move OP-CLOSE               to opcode
+           call "EXTFH" using opcode, fcd
+           .
+
+       end program compresstoggle.
