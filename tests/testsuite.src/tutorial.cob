@@ -11,8 +11,54 @@
       *
        IDENTIFICATION   DIVISION.
        PROGRAM-ID.      tutorial.
+       ENVIRONMENT      DIVISION.
+       INPUT-OUTPUT     SECTION.
+       FILE-CONTROL.
+      *> Plain-English translations of fcd-status are appended here so
+      *> junior operators don't have to look a two-digit code up in a
+      *> manual when a job aborts.
+           SELECT operator-log ASSIGN TO "operlog.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *> Last record-key successfully read by read-all-records, so a
+      *> restarted job can resume a large master-file scan instead of
+      *> starting over from the top after an abend.
+           SELECT OPTIONAL checkpoint-file ASSIGN TO "checkpnt.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *> Before/after image of every WRITE, REWRITE and DELETE, with
+      *> timestamp and job id, so a customer balance dispute can be
+      *> answered with "who changed this record and when".
+           SELECT audit-trail ASSIGN TO "audittrl.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA             DIVISION.
+       FILE             SECTION.
+       FD  operator-log.
+       01  operator-log-record         pic x(132).
+
+       FD  checkpoint-file.
+       01  checkpoint-record           pic 9(5).
+
+       FD  audit-trail.
+       01  audit-record.
+           05  audit-timestamp         pic x(21).
+           05  audit-job-id            pic x(8).
+           05  audit-opcode            pic x(8).
+           05  audit-record-key        pic 9(5).
+           05  audit-before-image      pic x(100).
+           05  audit-after-image       pic x(100).
+
        WORKING-STORAGE  SECTION.
+      *> Most recent on-disk record image seen by a successful
+      *> READ-NEXT; call-file-handler uses this as the audit
+      *> before-image for REWRITE/DELETE instead of ex-record, which by
+      *> then already holds the caller's new field values.
+       01  audit-last-read-image        pic x(100) value spaces.
+
+      *> Highest record-key written so far, kept current as the seed
+      *> loops below write new records, so delete-last-record always
+      *> targets the actual highest-keyed record instead of a literal.
+       01  highest-written-key          pic 9(5) value 0.
+
        01  opcode                       pic x(2).
          78  OP-QUERY-FILE              value x"0006".
          78  OP-OPEN-INPUT              value x"fa00".
@@ -22,6 +68,7 @@
          78  OP-RELEASE                 value x"faf3".
          78  OP-REWRITE                 value x"faf4".
          78  OP-READ-NEXT               value x"faf5".
+         78  OP-DELETE                  value x"faf6".
          78  OP-START-EQUAL             value x"fae9".
          78  OP-CLOSE                   value x"fa80".
 
@@ -30,43 +77,101 @@
           copy 'xfhfcd3.cpy'.
 
 
+      *> Locking mode is driven from the command line, so the same
+      *> maintenance program can run exclusive-lock for single-user
+      *> correction work and shared auto-lock for normal online update.
+       01 ex-run-mode                  pic x(10) value spaces.
+          88 ex-run-mode-exclusive     value "EXCLUSIVE".
+          88 ex-run-mode-manual        value "MANUAL".
+          88 ex-run-mode-batch         value "BATCH".
+          88 ex-run-mode-restart       value "RESTART".
+
+      *> Identifies this run in the audit trail; in production this
+      *> would come from the JCL/job scheduler.
+       01 ex-job-id                    pic x(8) value "TUTORIAL".
+
+      *> Index cache tuning for indexed-file scans.  Normal online work
+      *> uses modest defaults; the overnight batch driver raises these
+      *> before a full-file extract, since a bigger index cache is the
+      *> single biggest lever on a long sequential scan.
+       01 ex-idxcache-size             pic x comp-x value 4.
+       01 ex-idxcache-buffs            pic x comp-x value 2.
+
+       01 status-message               pic x(60) value spaces.
+
+      *> Display-usage copy of fcd-session-id for STRINGing into the
+      *> operator log; FCD-SESSION-ID itself is binary.
+       01 session-id-display           pic 9(8) value 0.
+
+      *> Checkpoint/restart controls for read-all-records
+       01 checkpoint-resume-key        pic 9(5) value 0.
+       01 checkpoint-records-read      pic 9(5) value 0.
+       78 CHECKPOINT-INTERVAL          value 2.
+
+      *> Which key a scan paragraph should use: 0 = prime (record-key),
+      *> 1 = account-number, 2 = customer-region.  Set before PERFORMing
+      *> read-all-records / rewrite-first-record to steer the scan.
+       01 ex-scan-key-id               pic xx comp-x value 0.
+
        01 ex-filename                  pic x(260) value "idxfile.dat".
        01 ex-index-name	               pic x(100).  *> not used in different formats
 
 
-       01 ex-keydef.                               
+       01 ex-keydef.
           47 key2length                pic 9(4)  comp-x.
-          47 key-version               pic 9(2) comp-x value 2. 
+          47 key-version               pic 9(2) comp-x value 2.
           47 filler                    pic 9(6)  comp-x. *> reserved
           47 key-count                 pic 9(4)  comp-x.
           47 filler                    pic 9(13) comp-x. *> reserved
 
       *  key-specification is repeated for the number of keys defined by
-      *  key-count
-          47 key-specification. 
-             49 component-count        pic 9(4) comp-x.
+      *  key-count.  Key 1 is the prime key (record-key); key 2 is the
+      *  alternate key carried for account-number lookups.
+          47 key-specification-1.
+             49 component-count-1      pic 9(4) comp-x.
       * The offset for the component-specification for this key
-             49 component-defs         pic 9(4) comp-x. 
-             49 key-flags              pic 9(2) comp-x.
+             49 component-defs-1       pic 9(4) comp-x.
+             49 key-flags-1            pic 9(2) comp-x.
+             49 key-compression-1      pic 9(2) comp-x.
+             49 sparse-characters-1    pic x(2).
+             49 filler                 pic x(8). *> reserved
+
+          47 key-specification-2.
+             49 component-count-2      pic 9(4) comp-x.
+      * The offset for the component-specification for this key
+             49 component-defs-2       pic 9(4) comp-x.
+             49 key-flags-2            pic 9(2) comp-x.
                   78 KEY2KEYFLAG-DUPS-IN-ORDER        value h"40".
                   78 KEY2KEYFLAG-PRIME                value h"10".
                   78 KEY2KEYFLAG-SPARSE-KEY           value h"02".
-             49 key-compression        pic 9(2) comp-x.
+             49 key-compression-2      pic 9(2) comp-x.
                   78 KEY2COMPRESS-TRAILING-NULLS      value h"08".
                   78 KEY2COMPRESS-TRAILING-SPACES     value h"04".
                   78 KEY2COMPRESS-IDENTICAL-CHARS     value h"02".
                   78 KEY2COMPRESS-FOLLOWING-DUP       value h"01".
                   78 KEY2COMPRESS-NO-COMPRESSION      value h"00".
                   78 KEY2COMPRESS-DEFAULT        value KEY2COMPRESS-NO-COMPRESSION.
-             49 sparse-characters      pic x(2).
+             49 sparse-characters-2    pic x(2).
+             49 filler                 pic x(8). *> reserved
+
+      *  Key 3: a non-unique alternate key on customer-region, carrying
+      *  KEY2KEYFLAG-DUPS-IN-ORDER so records with the same region come
+      *  back in write order without a separate sort pass.
+          47 key-specification-3.
+             49 component-count-3      pic 9(4) comp-x.
+      * The offset for the component-specification for this key
+             49 component-defs-3       pic 9(4) comp-x.
+             49 key-flags-3            pic 9(2) comp-x.
+             49 key-compression-3      pic 9(2) comp-x.
+             49 sparse-characters-3    pic x(2).
              49 filler                 pic x(8). *> reserved
 
 
-      *  component-specifications for all keys follows after the key-specifications
-      *  for all the keys.
-          47 component-specification.
-             49 component-flags        pic 9(2) comp-x.
-             49 component-type         pic 9(2) comp-x.  
+      *  component-specifications for all keys follow after the
+      *  key-specifications for all the keys, one per key in key order.
+          47 component-specification-1.
+             49 component-flags-1      pic 9(2) comp-x.
+             49 component-type-1       pic 9(2) comp-x.
                   78 KEY2PARTTYP-NUMERIC              value h"80".
                   78 KEY2PARTTYP-SIGNED               value h"40".
                   78 KEY2PARTTYP-COMP                 value h"20".
@@ -81,14 +186,29 @@
                   78 KEY2PARTTYP-SIGN-LEAD-INCL       value h"02".
                   78 KEY2PARTTYP-SIGN-LEAD-SEP        value h"03".
                   78 KEY2PARTTYP-SIGN-LEAD-FLOAT      value h"04".
-             49 component-offset       pic 9(9) comp-x.
-             49 component-length       pic 9(9) comp-x.
+             49 component-offset-1     pic 9(9) comp-x.
+             49 component-length-1     pic 9(9) comp-x.
+
+          47 component-specification-2.
+             49 component-flags-2      pic 9(2) comp-x.
+             49 component-type-2       pic 9(2) comp-x.
+             49 component-offset-2     pic 9(9) comp-x.
+             49 component-length-2     pic 9(9) comp-x.
+
+          47 component-specification-3.
+             49 component-flags-3      pic 9(2) comp-x.
+             49 component-type-3       pic 9(2) comp-x.
+             49 component-offset-3     pic 9(9) comp-x.
+             49 component-length-3     pic 9(9) comp-x.
 
 
       * storage for record
        01 ex-record.
-               03 record-key           pic 9(5). 
-               03 record-data          pic x(95).
+               03 record-key           pic 9(5).
+               03 record-data.
+                  05 account-number    pic 9(5).
+                  05 customer-region   pic x(2).
+                  05 record-data-rest  pic x(88).
              
        PROCEDURE        DIVISION.
 
@@ -96,6 +216,10 @@
       *> invoke part I
       *>
 
+           accept ex-run-mode from command-line
+           open extend operator-log
+           open extend audit-trail
+
       *> Create an indexed file
       *>   open output an indexed file call "idxfile.dat"
            display "Create new indexed file"
@@ -104,7 +228,10 @@
            perform call-file-handler
            perform display-file-status.
            
-      *> Write 5 records increasing record length by 1 each time
+      *> Write 5 records increasing record length by 1 each time.
+      *> Each still gets a real, unique account-number (key 2 is
+      *> declared unique in set-keydefinitions) rather than leaving
+      *> the field full of filler bytes from the move all below.
            move all "A" to record-data
            move 0 to record-key
            move 5 to fcd-current-rec-len
@@ -112,9 +239,29 @@
            perform 5 times
               add 1 to record-key
               add 1 to fcd-current-rec-len
+              compute account-number = 10000 + record-key
+              move record-key to highest-written-key
               perform call-file-handler
            end-perform.
-           
+
+      *> Write 3 more records, long enough to carry a customer-region,
+      *> two of them sharing a region, to exercise the duplicate-key
+      *> alternate index (key 3).
+           move all "A" to record-data
+           move 12 to fcd-current-rec-len
+           move OP-WRITE to opcode
+           perform 3 times
+              add 1 to record-key
+              compute account-number = 10000 + record-key
+              if record-key = 6
+                 move "NE" to customer-region
+              else
+                 move "SW" to customer-region
+              end-if
+              move record-key to highest-written-key
+              perform call-file-handler
+           end-perform.
+
       *> Now close the file
            move OP-CLOSE to opcode
            perform call-file-handler
@@ -140,14 +287,39 @@
            perform call-file-handler
            perform display-file-status
            display "file open, ready to read"
-           perform read-all-records
+      *> RESTART on the command line resumes a prime-key scan from the
+      *> last checkpoint instead of rescanning from record 1.
+           if ex-run-mode-restart
+              perform resume-read-all-records
+           else
+              perform read-all-records
+           end-if
            perform rewrite-first-record.
 
+      *> Retire the last record instead of just flagging it
+           perform delete-last-record.
+
+      *> Walk the duplicate-key region index, grouped by region
+           perform read-by-region.
+
+      *> Look a single customer up directly by account number (key 2)
+           perform read-by-account-number.
+
       *> Now read all the records again
            perform read-all-records
-           
-           
-           goback. 
+
+      *> Month-end sequence report: the same scan, but ordered by
+      *> customer-region (key 3) instead of the prime key.  This is a
+      *> full-file extract, so raise the index cache the way the
+      *> overnight batch driver does before a long scan.
+           perform raise-idxcache-for-batch
+           move 2 to ex-scan-key-id
+           perform read-all-records
+           move 0 to ex-scan-key-id
+
+           close operator-log
+           close audit-trail
+           goback.
            
       *>
       *> Part I starts here
@@ -163,38 +335,238 @@
            move fcd--open-closed       to fcd-open-mode *> When opening a file this should be set to fcd--open-closed
            move fcd--recmode-variable  to fcd-recording-mode
            move fcd--format-big        to fcd-file-format
-           move fcd--auto-lock-bit     to fcd-lock-mode
+      *> Locking mode: EXCLUSIVE on the command line gets single-user
+      *> correction locking, MANUAL hands locking entirely to explicit
+      *> LOCK/UNLOCK calls the caller makes itself, and anything else
+      *> gets the normal online, shared auto-lock mode with
+      *> retry-on-lock.
+           evaluate true
+              when ex-run-mode-exclusive
+                 move fcd--exclusive-bit  to fcd-lock-mode
+              when ex-run-mode-manual
+                 move fcd--manual-lock-bit to fcd-lock-mode
+              when other
+                 move fcd--auto-lock-bit  to fcd-lock-mode
+      *> Retry quietly on a record lock instead of failing the OPEN or
+      *> READ on the first collision, so short-lived contention during
+      *> overlapping batch windows clears itself without an operator.
+                 add fcd--retry-lock-bit  to fcd-lock-mode
+                 move 5                   to fcd-retry-open-count
+                 move 5                   to fcd-retry-count
+           end-evaluate
+      *> Unattended overnight batch runs never interleave with another
+      *> session's sequential position, so the strict same-sequence
+      *> checking online data entry relies on only slows a big batch
+      *> scan down for no benefit; BATCH on the command line relaxes it
+      *> and drops the deliberately cautious slow-read pacing that
+      *> online sessions keep so a shared record's in-flight update
+      *> isn't read half-written.
+           if ex-run-mode-batch
+              move fcd--no-seq-check   to fcd-trans-log
+           else
+              move fcd--slow-read      to fcd-trans-log
+           end-if
+           move ex-idxcache-size       to fcd-idxcache-size
+           move ex-idxcache-buffs      to fcd-idxcache-buffs
+      *> Shop standard: always report ANSI-85 two-character file status,
+      *> so every program's status-checking logic reads the same way
+      *> and never has to special-case the 9xx extended/binary form.
+           move fcd--ans85-status      to fcd-status-type
            move 12                     to fcd-name-length
            set fcd-filename-address    to address of ex-filename
            set fcd-idxname-address     to address of ex-index-name
            set fcd-key-def-address     to address of ex-keydef
-           move 10                     to fcd-max-rec-length
+      *> 92 bytes covers record-key + account-number + customer-region
+      *> + customer-name, the longest record any program sharing this
+      *> file (maint.cob's add-record) ever writes.
+           move 92                     to fcd-max-rec-length
            move 5                      to fcd-min-rec-length
            set fcd-record-address      to address of ex-record
            perform set-keydefinitions
            .
 
        set-keydefinitions section.
+      *> Key 1: the prime key, on record-key.
+      *> Key 2: an alternate key, on account-number, so records can be
+      *> looked up by account as well as by the prime record-key.
+      *> Key 3: a non-unique alternate key, on customer-region, so a
+      *> region-grouped scan does not need a separate sort pass.
            move low-values to ex-keydef
            move length of ex-keydef to key2length
-           move 1 to key-count
-           set component-defs to length of key-specification
-           add 14 to component-defs
-           move 1 to component-count
-           move 0 to component-offset *> start of key
-           move 5 to component-length *> key length
+           move 3 to key-count
+
+           move 1 to component-count-1
+           set component-defs-1 to length of key-specification-1
+           add length of key-specification-2 to component-defs-1
+           add length of key-specification-3 to component-defs-1
+           add 14 to component-defs-1
+           move KEY2KEYFLAG-PRIME to key-flags-1
+           move KEY2COMPRESS-DEFAULT to key-compression-1
+           move 0 to component-offset-1 *> start of key
+           move 5 to component-length-1 *> key length
+
+           move 1 to component-count-2
+           set component-defs-2 to component-defs-1
+           add length of component-specification-1 to component-defs-2
+           move 0 to key-flags-2 *> unique alternate key, not the prime
+           move KEY2COMPRESS-DEFAULT to key-compression-2
+           move 5 to component-offset-2 *> start of account-number
+           move 5 to component-length-2 *> account-number length
+
+           move 1 to component-count-3
+           set component-defs-3 to component-defs-2
+           add length of component-specification-2 to component-defs-3
+           move KEY2KEYFLAG-DUPS-IN-ORDER to key-flags-3
+           move KEY2COMPRESS-DEFAULT to key-compression-3
+           move 10 to component-offset-3 *> start of customer-region
+           move 2 to component-length-3 *> customer-region length
            .
 
        call-file-handler section.
+      *> Before/after image audit logging wraps every WRITE, REWRITE
+      *> and DELETE; all other opcodes pass straight through to EXTFH.
+      *> A REWRITE's caller always moves the new field values into
+      *> ex-record before PERFORMing this paragraph, so the buffer no
+      *> longer holds the on-disk version by the time we get here -
+      *> audit-last-read-image, captured below every time a READ-NEXT
+      *> succeeds, is the most recent on-disk image and is what every
+      *> REWRITE/DELETE is preceded by in this program's read-then-
+      *> update paragraphs.
+           if opcode = OP-WRITE
+              move ex-record to audit-before-image
+           else
+              if opcode = OP-REWRITE or opcode = OP-DELETE
+                 move audit-last-read-image to audit-before-image
+              end-if
+           end-if
            call "EXTFH" using opcode, fcd
+           if opcode = OP-READ-NEXT and fcd-status-key-1 = "0"
+              move ex-record to audit-last-read-image
+           end-if
+           if opcode = OP-WRITE or opcode = OP-REWRITE or opcode = OP-DELETE
+              move ex-record to audit-after-image
+              perform write-audit-entry
+           end-if
            .
-           
+
+       write-audit-entry section.
+           move function current-date to audit-timestamp
+           move ex-job-id to audit-job-id
+           evaluate opcode
+              when OP-WRITE
+                 move "WRITE" to audit-opcode
+              when OP-REWRITE
+                 move "REWRITE" to audit-opcode
+              when OP-DELETE
+                 move "DELETE" to audit-opcode
+           end-evaluate
+           move record-key to audit-record-key
+           write audit-record
+           .
+
        display-file-status section.
            if fcd-status-key-1 = "9"
               display "file-status = " fcd-status-key-1 "/" fcd-binary
            else
               display "file-status = " fcd-status-key-1 "/" fcd-status-key-2
            end-if
+           perform translate-file-status
+           display status-message
+           move status-message to operator-log-record
+           write operator-log-record
+      *> When a job hangs waiting on a record lock, FCD-SESSION-ID is
+      *> the only way to tell which other session is holding the file
+      *> handle, so surface it on every OPEN and on any lock-related
+      *> status.
+           if opcode = OP-OPEN-INPUT or opcode = OP-OPEN-OUTPUT
+              or opcode = OP-OPEN-I-O
+              or (fcd-status-key-1 = "9" and (fcd-binary = 1 or fcd-binary = 9))
+              move fcd-session-id to session-id-display
+              display "file-session-id = " session-id-display
+              move spaces to operator-log-record
+              string "file-session-id = " session-id-display
+                     delimited by size into operator-log-record
+              write operator-log-record
+           end-if
+           .
+
+       translate-file-status section.
+      *> Turns the raw fcd-status-key-1/2 (or the "9xx" extended/binary
+      *> form) into the plain-English message an operator needs, so a
+      *> two-digit code doesn't have to be looked up in a manual.
+           move spaces to status-message
+           if fcd-status-key-1 = "9"
+              evaluate fcd-binary
+                 when 1
+                    move "record locked by another user" to status-message
+                 when 3
+                    move "file disabled, EXTFH support not available"
+                         to status-message
+                 when 4
+                    move "key has duplicate values, cannot make unique"
+                         to status-message
+                 when 5
+                    move "invalid or incompatible file attributes"
+                         to status-message
+                 when 7
+                    move "no record locks available" to status-message
+                 when 8
+                    move "cannot link to module" to status-message
+                 when 9
+                    move "file locked by another user" to status-message
+                 when other
+                    move "unrecognised extended (9xx) status"
+                         to status-message
+              end-evaluate
+           else
+              evaluate fcd-status-key-1
+                 when "0"
+                    move "operation successful" to status-message
+                 when "1"
+                    evaluate fcd-status-key-2
+                       when "0"
+                          move "end of file, no next record"
+                               to status-message
+                       when other
+                          move "at end condition" to status-message
+                    end-evaluate
+                 when "2"
+                    evaluate fcd-status-key-2
+                       when "2"
+                          move "duplicate key on write" to status-message
+                       when other
+                          move "key change / duplicate key condition"
+                               to status-message
+                    end-evaluate
+                 when "3"
+                    evaluate fcd-status-key-2
+                       when "4"
+                          move "boundary violation, file full"
+                               to status-message
+                       when "7"
+                          move "open mode conflicts with file organization"
+                               to status-message
+                       when other
+                          move "permanent I/O error" to status-message
+                    end-evaluate
+                 when "4"
+                    evaluate fcd-status-key-2
+                       when "1"
+                          move "file already open" to status-message
+                       when "2"
+                          move "file not open" to status-message
+                       when "3"
+                          move "no current record for delete/rewrite"
+                               to status-message
+                       when other
+                          move "logic error" to status-message
+                    end-evaluate
+                 when other
+                    string "unrecognised file-status "
+                           fcd-status-key-1 "/" fcd-status-key-2
+                           delimited by size into status-message
+              end-evaluate
+           end-if
            .
 
       *>
@@ -202,15 +574,37 @@
       *>
 
        read-all-records section.
-           display "Open the file and read all the records".    
+      *> ex-scan-key-id picks which key the scan is ordered by, e.g.
+      *> key 2 (customer-region) for a month-end sequence report.
+      *>
+      *> Checkpoint/restart: for a prime-key scan, the last record-key
+      *> read is saved to checkpoint-file every CHECKPOINT-INTERVAL
+      *> records, so a job that abends partway through a large master
+      *> file can resume with perform resume-read-all-records instead
+      *> of rescanning from the top.
+           display "Open the file and read all the records".
            move OP-OPEN-INPUT         to opcode
            move fcd--open-closed      to fcd-open-mode
            perform call-file-handler
+           perform display-file-status
            if fcd-status-key-1 not = "0"
               display "Failed to open file"
               goback
            end-if
-           move 1 to record-key
+           move 0 to checkpoint-records-read
+           move ex-scan-key-id to fcd-key-id
+           evaluate ex-scan-key-id
+              when 1
+                 move 10001 to account-number
+              when 2
+                 move "NE" to customer-region
+              when other
+                 if checkpoint-resume-key > 0
+                    move checkpoint-resume-key to record-key
+                 else
+                    move 1 to record-key
+                 end-if
+           end-evaluate
            move OP-START-EQUAL to opcode
            perform call-file-handler
            move OP-READ-NEXT to opcode
@@ -218,20 +612,102 @@
              perform call-file-handler
              if fcd-status-key-1 = "0"
                 display ex-record(1:fcd-current-rec-len)
+                if ex-scan-key-id = 0
+                   add 1 to checkpoint-records-read
+                   if checkpoint-records-read >= CHECKPOINT-INTERVAL
+                      move 0 to checkpoint-records-read
+                      perform save-checkpoint
+                   end-if
+                end-if
              end-if
            end-perform
            move OP-CLOSE to opcode
            perform call-file-handler
-           if fcd-status-key-1 not = "0" 
+           if fcd-status-key-1 not = "0"
               display "Close failed"
-              goback   
+              goback
+           end-if
+      *> Reached end of file cleanly: clear the checkpoint so the next
+      *> run starts fresh rather than skipping already-seen records.
+           if ex-scan-key-id = 0
+              move 0 to checkpoint-resume-key
+              perform save-checkpoint
            end-if
            .
+
+       raise-idxcache-for-batch section.
+      *> Applied to the already-open FCD immediately before a long,
+      *> unattended full-file scan; the nightly batch window is the
+      *> reason this exists, so those scans no longer run with the
+      *> same small cache as a short online lookup.
+           move 64 to ex-idxcache-size
+           move 8  to ex-idxcache-buffs
+           move ex-idxcache-size  to fcd-idxcache-size
+           move ex-idxcache-buffs to fcd-idxcache-buffs
+           .
+
+       save-checkpoint section.
+           open output checkpoint-file
+           move record-key to checkpoint-record
+           write checkpoint-record
+           close checkpoint-file
+           .
+
+       resume-read-all-records section.
+      *> Restart a prime-key scan from the last saved checkpoint,
+      *> rather than from record 1, after an abend.
+           move 0 to checkpoint-resume-key
+           open input checkpoint-file
+           read checkpoint-file
+              not at end move checkpoint-record to checkpoint-resume-key
+           end-read
+           close checkpoint-file
+           move 0 to ex-scan-key-id
+           perform read-all-records
+           .
            
+       delete-last-record section.
+      *> Physically retires the highest-keyed record, rather than the
+      *> old convention of moving a "deleted" filler byte into the record.
+           move OP-OPEN-I-O to opcode
+           perform call-file-handler
+           perform display-file-status
+           move highest-written-key to record-key
+           move OP-START-EQUAL to opcode
+           perform call-file-handler
+           move OP-READ-NEXT to opcode
+           perform call-file-handler
+           if fcd-status-key-1 = "0"
+              move OP-DELETE to opcode
+              perform call-file-handler
+              if fcd-status-key-1 = "0"
+                 display "Record delete : Success"
+              else
+                 display "Record delete : Failed"
+              end-if
+           end-if
+           move OP-CLOSE to opcode
+           perform call-file-handler
+           if fcd-status-key-1 not = "0"
+              display "Close failed"
+              goback
+           end-if
+           .
+
        rewrite-first-record section.
+      *> ex-scan-key-id picks which key locates the record to rewrite.
            move OP-OPEN-I-O to opcode
            perform call-file-handler
-           move 1 to record-key
+           perform display-file-status
+           move ex-scan-key-id to fcd-key-id
+           evaluate ex-scan-key-id
+              when 1
+                 move 10001 to account-number
+              when 2
+                 move "NE" to customer-region
+              when other
+                 move 1 to record-key
+           end-evaluate
            move OP-START-EQUAL to opcode
            perform call-file-handler
            move OP-READ-NEXT to opcode
@@ -250,11 +726,79 @@
            end-if     
            move OP-CLOSE to opcode
            perform call-file-handler
-           if fcd-status-key-1 not = "0" 
+           if fcd-status-key-1 not = "0"
               display "Close failed"
-              goback   
+              goback
            end-if
            .
-           
-           
+
+       read-by-region section.
+      *> Scans key 3 (customer-region), a non-unique alternate key, so
+      *> records belonging to the same region come back together
+      *> without first sorting the file.
+           display "Open the file and read by region (key 3)".
+           move OP-OPEN-INPUT         to opcode
+           move fcd--open-closed      to fcd-open-mode
+           perform call-file-handler
+           perform display-file-status
+           if fcd-status-key-1 not = "0"
+              display "Failed to open file"
+              goback
+           end-if
+           move 2 to fcd-key-id *> 0 = prime, 1 = key 2, 2 = key 3
+           move "NE" to customer-region
+           move OP-START-EQUAL to opcode
+           perform call-file-handler
+           move OP-READ-NEXT to opcode
+           perform until fcd-status-key-1 not = "0"
+             perform call-file-handler
+             if fcd-status-key-1 = "0"
+                display "region " customer-region " account "
+                        account-number " key " record-key
+             end-if
+           end-perform
+           move OP-CLOSE to opcode
+           perform call-file-handler
+           if fcd-status-key-1 not = "0"
+              display "Close failed"
+              goback
+           end-if
+           .
+
+       read-by-account-number section.
+      *> Scans key 2 (account-number), a unique alternate key, to fetch
+      *> one customer's record directly instead of walking the file.
+           display "Open the file and read by account number (key 2)".
+           move OP-OPEN-INPUT         to opcode
+           move fcd--open-closed      to fcd-open-mode
+           perform call-file-handler
+           if fcd-status-key-1 not = "0"
+              display "Failed to open file"
+              goback
+           end-if
+      *> Records 1-4 from the increasing-length write loop above are
+      *> physically too short to carry their own account-number (key 2
+      *> needs bytes 5-9 present, i.e. record length >= 10) - look up
+      *> record 5, the first one written long enough to hold it.
+           move 1 to fcd-key-id *> 0 = prime, 1 = key 2, 2 = key 3
+           move 10005 to account-number
+           move OP-START-EQUAL to opcode
+           perform call-file-handler
+           move OP-READ-NEXT to opcode
+           perform call-file-handler
+           if fcd-status-key-1 = "0"
+              display "account " account-number " key " record-key
+                      " region " customer-region
+           else
+              display "account number lookup failed"
+           end-if
+           move OP-CLOSE to opcode
+           perform call-file-handler
+           if fcd-status-key-1 not = "0"
+              display "Close failed"
+              goback
+           end-if
+           .
+
+
        end program tutorial.
