@@ -0,0 +1,234 @@
+
+      *> One-time seed load for orders.dat and shipments.dat.
+      *>
+      *> Nothing in the suite ever created these two files - reconcile.cob,
+      *> filecap.cob, fileaudit.cob and compresstoggle.cob all only ever
+      *> open them for INPUT or I-O, so there was no way to exercise the
+      *> month-end reconciliation or the capacity/audit/compression
+      *> utilities against them.  This opens both for OUTPUT, the same
+      *> single-prime-key pattern custnls.cob uses, and writes a handful
+      *> of sample orders and shipments with deliberately overlapping and
+      *> non-overlapping keys so matched, orders-only and shipments-only
+      *> records all show up in reconcile.cob's totals.
+      $SET SOURCEFORMAT "VARIABLE"
+      *
+       IDENTIFICATION   DIVISION.
+       PROGRAM-ID.      orderseed.
+       DATA             DIVISION.
+       WORKING-STORAGE  SECTION.
+       01  opcode                       pic x(2).
+         78  OP-OPEN-OUTPUT             value x"fa01".
+         78  OP-WRITE                   value x"faf3".
+         78  OP-CLOSE                   value x"fa80".
+
+       01  fcd-orders.
+          copy 'xfhfcd3.cpy'.
+       01  fcd-shipments.
+          copy 'xfhfcd3-sec.cpy'.
+
+       01 ex-orders-filename           pic x(260) value "orders.dat".
+       01 ex-shipments-filename        pic x(260) value "shipments.dat".
+       01 ex-index-name                pic x(100).
+
+      *> Single prime key on the leading 5-digit key field; same
+      *> key-specification / component-specification layout as
+      *> custnls.cob's ex-keydef, one copy per file so both FCDs can
+      *> stay open at once.
+       01 ex-orders-keydef.
+          47 orders-key2length         pic 9(4)  comp-x.
+          47 orders-key-version        pic 9(2) comp-x value 2.
+          47 filler                    pic 9(6)  comp-x.
+          47 orders-key-count          pic 9(4)  comp-x.
+          47 filler                    pic 9(13) comp-x.
+          47 orders-key-specification-1.
+             49 orders-component-count-1   pic 9(4) comp-x.
+             49 orders-component-defs-1    pic 9(4) comp-x.
+             49 orders-key-flags-1         pic 9(2) comp-x.
+             49 orders-key-compression-1   pic 9(2) comp-x.
+             49 orders-sparse-characters-1 pic x(2).
+             49 filler                     pic x(8).
+          47 orders-component-specification-1.
+             49 orders-component-flags-1   pic 9(2) comp-x.
+             49 orders-component-type-1    pic 9(2) comp-x.
+             49 orders-component-offset-1  pic 9(9) comp-x.
+             49 orders-component-length-1  pic 9(9) comp-x.
+
+       01 ex-shipments-keydef.
+          47 shipments-key2length         pic 9(4)  comp-x.
+          47 shipments-key-version        pic 9(2) comp-x value 2.
+          47 filler                       pic 9(6)  comp-x.
+          47 shipments-key-count          pic 9(4)  comp-x.
+          47 filler                       pic 9(13) comp-x.
+          47 shipments-key-specification-1.
+             49 shipments-component-count-1   pic 9(4) comp-x.
+             49 shipments-component-defs-1    pic 9(4) comp-x.
+             49 shipments-key-flags-1         pic 9(2) comp-x.
+             49 shipments-key-compression-1   pic 9(2) comp-x.
+             49 shipments-sparse-characters-1 pic x(2).
+             49 filler                        pic x(8).
+          47 shipments-component-specification-1.
+             49 shipments-component-flags-1   pic 9(2) comp-x.
+             49 shipments-component-type-1    pic 9(2) comp-x.
+             49 shipments-component-offset-1  pic 9(9) comp-x.
+             49 shipments-component-length-1  pic 9(9) comp-x.
+
+      *> Same 25-byte layout reconcile.cob reads: a 5-digit key plus 20
+      *> bytes of filler data.
+       01 ex-orders-record.
+          05 order-key                 pic 9(5).
+          05 order-data                pic x(20).
+
+       01 ex-shipments-record.
+          05 shipment-key              pic 9(5).
+          05 shipment-data             pic x(20).
+
+      *> Order 6 has no matching shipment; shipment 7 has no matching
+      *> order; 1 through 5 match on both sides.  Shipment key 1 is
+      *> required here (not just a nice-to-have match) because
+      *> reconcile.cob's open-both-files positions fcd-shipments with
+      *> an exact-match OP-START-EQUAL on key 1, the same "start at a
+      *> key known to exist" pattern every other OP-START-EQUAL call in
+      *> this suite relies on.
+       01 orders-to-write.
+          05 filler pic 9(5) value 1.
+          05 filler pic 9(5) value 2.
+          05 filler pic 9(5) value 3.
+          05 filler pic 9(5) value 4.
+          05 filler pic 9(5) value 5.
+          05 filler pic 9(5) value 6.
+       01 orders-to-write-r redefines orders-to-write.
+          05 order-to-write            pic 9(5) occurs 6 times.
+
+       01 shipments-to-write.
+          05 filler pic 9(5) value 1.
+          05 filler pic 9(5) value 2.
+          05 filler pic 9(5) value 3.
+          05 filler pic 9(5) value 4.
+          05 filler pic 9(5) value 5.
+          05 filler pic 9(5) value 7.
+       01 shipments-to-write-r redefines shipments-to-write.
+          05 shipment-to-write         pic 9(5) occurs 6 times.
+
+       01 seed-index                   pic 9(2) value 0.
+
+       PROCEDURE        DIVISION.
+
+       0000-mainline section.
+           display "===== ORDER / SHIPMENT SEED LOAD ====="
+           perform open-both-files
+           perform write-sample-orders
+           perform write-sample-shipments
+           perform close-both-files
+           display "seed load complete"
+           goback.
+
+       open-both-files section.
+           move low-values             to fcd-orders
+           move fcd--version-number    to fcd-version of fcd-orders
+           move fcd--indexed-org       to fcd-organization of fcd-orders
+           move fcd--dynamic-access    to fcd-access-mode of fcd-orders
+           move fcd--open-closed       to fcd-open-mode of fcd-orders
+           move fcd--recmode-fixed     to fcd-recording-mode of fcd-orders
+           move fcd--format-big        to fcd-file-format of fcd-orders
+           move 10                     to fcd-name-length of fcd-orders
+           set fcd-filename-address of fcd-orders
+               to address of ex-orders-filename
+           set fcd-idxname-address of fcd-orders to address of ex-index-name
+           set fcd-key-def-address of fcd-orders
+               to address of ex-orders-keydef
+           move 25                     to fcd-max-rec-length of fcd-orders
+           move 25                     to fcd-min-rec-length of fcd-orders
+           set fcd-record-address of fcd-orders
+               to address of ex-orders-record
+           perform set-orders-keydefinitions
+           move OP-OPEN-OUTPUT         to opcode
+           call "EXTFH" using opcode, fcd-orders
+           if fcd-status-key-1 of fcd-orders not = "0"
+              display "unable to create orders.dat, status = "
+                      fcd-status-key-1 of fcd-orders
+                      "/" fcd-status-key-2 of fcd-orders
+           end-if
+
+           move low-values             to fcd-shipments
+           move fcd--version-number    to fcd-version of fcd-shipments
+           move fcd--indexed-org       to fcd-organization of fcd-shipments
+           move fcd--dynamic-access    to fcd-access-mode of fcd-shipments
+           move fcd--open-closed       to fcd-open-mode of fcd-shipments
+           move fcd--recmode-fixed     to fcd-recording-mode of fcd-shipments
+           move fcd--format-big        to fcd-file-format of fcd-shipments
+           move 13                     to fcd-name-length of fcd-shipments
+           set fcd-filename-address of fcd-shipments
+               to address of ex-shipments-filename
+           set fcd-idxname-address of fcd-shipments
+               to address of ex-index-name
+           set fcd-key-def-address of fcd-shipments
+               to address of ex-shipments-keydef
+           move 25                     to fcd-max-rec-length of fcd-shipments
+           move 25                     to fcd-min-rec-length of fcd-shipments
+           set fcd-record-address of fcd-shipments
+               to address of ex-shipments-record
+           perform set-shipments-keydefinitions
+           move OP-OPEN-OUTPUT         to opcode
+           call "EXTFH" using opcode, fcd-shipments
+           if fcd-status-key-1 of fcd-shipments not = "0"
+              display "unable to create shipments.dat, status = "
+                      fcd-status-key-1 of fcd-shipments
+                      "/" fcd-status-key-2 of fcd-shipments
+           end-if
+           .
+
+       set-orders-keydefinitions section.
+           move low-values to ex-orders-keydef
+           move length of ex-orders-keydef to orders-key2length
+           move 1 to orders-key-count
+           move 1 to orders-component-count-1
+           set orders-component-defs-1 to length of orders-key-specification-1
+           add 14 to orders-component-defs-1
+           move 0 to orders-key-flags-1
+           move 0 to orders-key-compression-1
+           move 0 to orders-component-offset-1
+           move 5 to orders-component-length-1
+           .
+
+       set-shipments-keydefinitions section.
+           move low-values to ex-shipments-keydef
+           move length of ex-shipments-keydef to shipments-key2length
+           move 1 to shipments-key-count
+           move 1 to shipments-component-count-1
+           set shipments-component-defs-1
+              to length of shipments-key-specification-1
+           add 14 to shipments-component-defs-1
+           move 0 to shipments-key-flags-1
+           move 0 to shipments-key-compression-1
+           move 0 to shipments-component-offset-1
+           move 5 to shipments-component-length-1
+           .
+
+       write-sample-orders section.
+           perform varying seed-index from 1 by 1
+                   until seed-index > 6
+              move order-to-write(seed-index) to order-key
+              move "sample order data  " to order-data
+              move OP-WRITE to opcode
+              call "EXTFH" using opcode, fcd-orders
+           end-perform
+           .
+
+       write-sample-shipments section.
+           perform varying seed-index from 1 by 1
+                   until seed-index > 6
+              move shipment-to-write(seed-index) to shipment-key
+              move "sample shipment data" to shipment-data
+              move OP-WRITE to opcode
+              call "EXTFH" using opcode, fcd-shipments
+           end-perform
+           .
+
+       close-both-files section.
+           move OP-CLOSE to opcode
+           call "EXTFH" using opcode, fcd-orders
+           move OP-CLOSE to opcode
+           call "EXTFH" using opcode, fcd-shipments
+           .
+
+       end program orderseed.
