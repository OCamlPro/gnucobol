@@ -0,0 +1,109 @@
+
+      *> CSV export of idxfile.dat for departments that only have
+      *> spreadsheet tools.  Walks the file the same way tutorial.cob's
+      *> read-all-records does, but instead of DISPLAYing each record
+      *> it writes record-key, account-number and customer-region as a
+      *> comma-separated row to a sequential extract file.
+      $SET SOURCEFORMAT "VARIABLE"
+      *
+       IDENTIFICATION   DIVISION.
+       PROGRAM-ID.      csvexport.
+       ENVIRONMENT      DIVISION.
+       INPUT-OUTPUT     SECTION.
+       FILE-CONTROL.
+           SELECT csv-extract ASSIGN TO "idxfile.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA             DIVISION.
+       FILE             SECTION.
+       FD  csv-extract.
+       01  csv-extract-record          pic x(132).
+
+       WORKING-STORAGE  SECTION.
+       01  opcode                       pic x(2).
+         78  OP-OPEN-INPUT              value x"fa00".
+         78  OP-READ-NEXT               value x"faf5".
+         78  OP-START-EQUAL             value x"fae9".
+         78  OP-CLOSE                   value x"fa80".
+
+       01  FCD.
+          copy 'xfhfcd3.cpy'.
+
+       01 ex-filename                  pic x(260) value "idxfile.dat".
+       01 ex-index-name                pic x(100).
+       01 ex-keydef                    pic x(64) value low-values.
+
+       01 ex-record.
+               03 record-key           pic 9(5).
+               03 record-data.
+                  05 account-number    pic 9(5).
+                  05 customer-region   pic x(2).
+                  05 record-data-rest  pic x(88).
+
+       01 csv-header                   pic x(45)
+          value "record-key,account-number,customer-region".
+
+       PROCEDURE        DIVISION.
+
+       0000-mainline section.
+           display "===== idxfile.dat CSV EXPORT ====="
+           open output csv-extract
+           move csv-header to csv-extract-record
+           write csv-extract-record
+           perform open-indexed-file
+           perform export-all-records
+           perform close-indexed-file
+           close csv-extract
+           display "export complete"
+           goback.
+
+       open-indexed-file section.
+           move low-values to fcd
+           move fcd--version-number    to fcd-version
+           move fcd--indexed-org       to fcd-organization
+           move fcd--dynamic-access    to fcd-access-mode
+           move fcd--open-closed       to fcd-open-mode
+           move fcd--recmode-variable  to fcd-recording-mode
+           move fcd--format-big        to fcd-file-format
+           move 11                     to fcd-name-length
+           set fcd-filename-address    to address of ex-filename
+           set fcd-idxname-address     to address of ex-index-name
+           set fcd-key-def-address     to address of ex-keydef
+      *> 92 bytes covers the longest record on the file: record-key +
+      *> account-number + customer-region + maint.cob's customer-name.
+           move 92                     to fcd-max-rec-length
+           move 5                      to fcd-min-rec-length
+           set fcd-record-address      to address of ex-record
+           move OP-OPEN-INPUT          to opcode
+           call "EXTFH" using opcode, fcd
+           .
+
+       export-all-records section.
+           move 1 to record-key
+           move OP-START-EQUAL to opcode
+           call "EXTFH" using opcode, fcd
+           move OP-READ-NEXT to opcode
+           perform until fcd-status-key-1 not = "0"
+              call "EXTFH" using opcode, fcd
+              if fcd-status-key-1 = "0"
+                 perform write-csv-row
+              end-if
+           end-perform
+           .
+
+       write-csv-row section.
+           move spaces to csv-extract-record
+           string
+              record-key      delimited by size, ",",
+              account-number  delimited by size, ",",
+              customer-region delimited by size
+              into csv-extract-record
+           write csv-extract-record
+           .
+
+       close-indexed-file section.
+           move OP-CLOSE to opcode
+           call "EXTFH" using opcode, fcd
+           .
+
+       end program csvexport.
