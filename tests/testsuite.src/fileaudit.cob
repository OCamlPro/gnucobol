@@ -0,0 +1,100 @@
+
+      *> Shop-wide file inventory / audit report.
+      *>
+      *> Loops over every production file, opens each with
+      *> OP-QUERY-FILE and fcd--determine-org (the same two-step query
+      *> tutorial.cob's "invoke part II" uses for idxfile.dat), and
+      *> prints organization, key length, and current/min/max record
+      *> length for the annual file audit listing.
+      $SET SOURCEFORMAT "VARIABLE"
+      *
+       IDENTIFICATION   DIVISION.
+       PROGRAM-ID.      fileaudit.
+       DATA             DIVISION.
+       WORKING-STORAGE  SECTION.
+       01  opcode                       pic x(2).
+         78  OP-QUERY-FILE              value x"0006".
+
+       01  FCD.
+          copy 'xfhfcd3.cpy'.
+
+       01 ex-index-name                pic x(100).
+       01 ex-keydef                    pic x(64) value low-values.
+       01 ex-record                    pic x(100) value spaces.
+
+      *> The set of production files this utility audits.
+       01 audited-files.
+          05 audited-file-1            pic x(30) value "idxfile.dat".
+          05 audited-file-2            pic x(30) value "orders.dat".
+          05 audited-file-3            pic x(30) value "shipments.dat".
+          05 audited-file-4            pic x(30) value "relfile.dat".
+       01 audited-files-r redefines audited-files.
+          05 audited-file              pic x(30) occurs 4 times.
+
+      *> Exact string length of each name above - audited-file is a
+      *> space-padded PIC X(30), and fcd-name-length has to be the
+      *> filename's own length, not the field's declared width.
+       01 audited-file-lengths.
+          05 audited-file-length-1     pic 9(2) value 11.
+          05 audited-file-length-2     pic 9(2) value 10.
+          05 audited-file-length-3     pic 9(2) value 13.
+          05 audited-file-length-4     pic 9(2) value 11.
+       01 audited-file-lengths-r redefines audited-file-lengths.
+          05 audited-file-length       pic 9(2) occurs 4 times.
+
+       01 file-index                   pic 9(2) value 0.
+       01 org-description              pic x(20) value spaces.
+
+       PROCEDURE        DIVISION.
+
+       0000-mainline section.
+           display "===== ANNUAL FILE AUDIT ====="
+           perform varying file-index from 1 by 1
+                   until file-index > 4
+              perform audit-one-file
+           end-perform
+           goback.
+
+       audit-one-file section.
+           move low-values             to fcd
+           move fcd--version-number    to fcd-version
+           move fcd--determine-org     to fcd-organization
+           move audited-file-length(file-index) to fcd-name-length
+           set fcd-filename-address    to
+               address of audited-file(file-index)
+           set fcd-idxname-address     to address of ex-index-name
+           set fcd-key-def-address     to address of ex-keydef
+           set fcd-record-address      to address of ex-record
+           move OP-QUERY-FILE          to opcode
+           call "EXTFH" using opcode, fcd
+
+           display "file: " audited-file(file-index)
+           if fcd-status-key-1 not = "0"
+              display "  unable to query file, status = "
+                      fcd-status-key-1 "/" fcd-status-key-2
+           else
+              perform describe-organization
+              display "  organization      : " org-description
+              display "  key length         : " fcd-key-length
+              display "  current rec length : " fcd-current-rec-len
+              display "  minimum rec length : " fcd-min-rec-length
+              display "  maximum rec length : " fcd-max-rec-length
+           end-if
+           .
+
+       describe-organization section.
+           evaluate fcd-organization
+              when fcd--line-sequential-org
+                 move "line sequential" to org-description
+              when fcd--sequential-org
+                 move "sequential" to org-description
+              when fcd--indexed-org
+                 move "indexed" to org-description
+              when fcd--relative-org
+                 move "relative" to org-description
+              when other
+                 move "unknown" to org-description
+           end-evaluate
+           .
+
+       end program fileaudit.
