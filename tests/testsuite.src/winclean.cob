@@ -0,0 +1,55 @@
+
+      *> Housekeeping utility: batch cleanup of windows left hidden by
+      *> crashed sessions.
+      *>
+      *> WP-FLAG-HIDDEN and WP-WINDOW-SHOW/WP-MODE-HIDE let a screen
+      *> temporarily hide a window, but when a session dies abnormally
+      *> the hidden window apparently lingers.  This enumerates the
+      *> window list (the same WP-MODE-LIST command winlist.cpy uses)
+      *> and force-deletes every window still flagged hidden, so the
+      *> next operator to log into that terminal starts clean.
+      $SET SOURCEFORMAT "VARIABLE"
+      *
+       IDENTIFICATION   DIVISION.
+       PROGRAM-ID.      winclean.
+       DATA             DIVISION.
+       WORKING-STORAGE  SECTION.
+       copy 'gcwindow.cpy'.
+
+       01 orphans-removed              pic 9(4) value 0.
+       01 hidden-flag-quotient         pic 9(4).
+       01 hidden-flag-remainder        pic 9(4).
+
+       PROCEDURE        DIVISION.
+
+       0000-mainline section.
+           display "===== orphaned hidden window cleanup ====="
+           move spaces to wp-window-mode
+           set wp-mode-list to true
+           call "CBL_GC_WINDOW" using wp-window-mode, wp-window-parms,
+                wl-window-list
+              returning wp-window-return-code
+           perform varying wl-index from 1 by 1
+                   until wl-index > 50
+              if not wl-window-unused(wl-index)
+                 perform remove-if-hidden
+              end-if
+           end-perform
+           display orphans-removed " orphaned hidden window(s) removed"
+           goback.
+
+       remove-if-hidden section.
+           divide wl-window-flags(wl-index) by 2
+              giving hidden-flag-quotient
+              remainder hidden-flag-remainder
+           if hidden-flag-remainder = 1
+              move spaces to wp-window-mode
+              move wl-window-number(wl-index) to wp-window-number
+              set wp-mode-delete to true
+              call "CBL_GC_WINDOW" using wp-window-mode, wp-window-parms
+                 returning wp-window-return-code
+              add 1 to orphans-removed
+           end-if
+           .
+
+       end program winclean.
