@@ -0,0 +1,177 @@
+
+      *> Month-end reconciliation between the order file and the
+      *> shipment file.
+      *>
+      *> Every other program in the suite works with exactly one FCD at
+      *> a time; this one keeps two open concurrently (fcd-orders and
+      *> fcd-shipments) and walks both in ascending prime-key order,
+      *> matching records by the common order-key the way the
+      *> spreadsheet-based reconciliation used to, so that step is no
+      *> longer needed.
+      $SET SOURCEFORMAT "VARIABLE"
+      *
+       IDENTIFICATION   DIVISION.
+       PROGRAM-ID.      reconcile.
+       DATA             DIVISION.
+       WORKING-STORAGE  SECTION.
+       01  opcode                       pic x(2).
+         78  OP-OPEN-INPUT              value x"fa00".
+         78  OP-READ-NEXT               value x"faf5".
+         78  OP-START-EQUAL             value x"fae9".
+         78  OP-CLOSE                   value x"fa80".
+
+       01  fcd-orders.
+          copy 'xfhfcd3.cpy'.
+       01  fcd-shipments.
+          copy 'xfhfcd3-sec.cpy'.
+
+       01 ex-orders-filename           pic x(260) value "orders.dat".
+       01 ex-shipments-filename        pic x(260) value "shipments.dat".
+       01 ex-index-name                pic x(100).
+       01 ex-orders-keydef             pic x(64) value low-values.
+       01 ex-shipments-keydef          pic x(64) value low-values.
+
+       01 ex-orders-record.
+          05 order-key                 pic 9(5).
+          05 order-data                pic x(20).
+
+       01 ex-shipments-record.
+          05 shipment-key              pic 9(5).
+          05 shipment-data             pic x(20).
+
+       01 orders-at-end                pic x value "N".
+          88 orders-done               value "Y".
+       01 shipments-at-end             pic x value "N".
+          88 shipments-done            value "Y".
+
+       01 match-count                  pic 9(5) value 0.
+       01 orders-only-count            pic 9(5) value 0.
+       01 shipments-only-count         pic 9(5) value 0.
+
+       PROCEDURE        DIVISION.
+
+       0000-mainline section.
+           display "===== ORDER / SHIPMENT RECONCILIATION ====="
+           perform open-both-files
+           perform read-next-order
+           perform read-next-shipment
+           perform match-records until orders-done and shipments-done
+           perform close-both-files
+           display "matched          : " match-count
+           display "orders only      : " orders-only-count
+           display "shipments only   : " shipments-only-count
+           goback.
+
+       open-both-files section.
+           move low-values             to fcd-orders
+           move fcd--version-number    to fcd-version of fcd-orders
+           move fcd--indexed-org       to fcd-organization of fcd-orders
+           move fcd--dynamic-access    to fcd-access-mode of fcd-orders
+           move fcd--open-closed       to fcd-open-mode of fcd-orders
+           move fcd--recmode-fixed     to fcd-recording-mode of fcd-orders
+           move fcd--format-big        to fcd-file-format of fcd-orders
+      *> orders.dat is our largest master file and closest to whatever
+      *> size ceiling applies without this bit, so it gets flagged
+      *> ahead of time rather than after a production outage.
+           move fcd--bigfile-bit       to fcd-config-flags of fcd-orders
+           move 10                     to fcd-name-length of fcd-orders
+           set fcd-filename-address of fcd-orders
+               to address of ex-orders-filename
+           set fcd-idxname-address of fcd-orders to address of ex-index-name
+           set fcd-key-def-address of fcd-orders
+               to address of ex-orders-keydef
+           move 25                     to fcd-max-rec-length of fcd-orders
+           move 25                     to fcd-min-rec-length of fcd-orders
+           set fcd-record-address of fcd-orders
+               to address of ex-orders-record
+           move OP-OPEN-INPUT          to opcode
+           call "EXTFH" using opcode, fcd-orders
+           if fcd-status-key-1 of fcd-orders not = "0"
+              display "unable to open orders.dat, status = "
+                      fcd-status-key-1 of fcd-orders
+                      "/" fcd-status-key-2 of fcd-orders
+           end-if
+
+           move low-values             to fcd-shipments
+           move fcd--version-number    to fcd-version of fcd-shipments
+           move fcd--indexed-org       to fcd-organization of fcd-shipments
+           move fcd--dynamic-access    to fcd-access-mode of fcd-shipments
+           move fcd--open-closed       to fcd-open-mode of fcd-shipments
+           move fcd--recmode-fixed     to fcd-recording-mode of fcd-shipments
+           move fcd--format-big        to fcd-file-format of fcd-shipments
+           move 13                     to fcd-name-length of fcd-shipments
+           set fcd-filename-address of fcd-shipments
+               to address of ex-shipments-filename
+           set fcd-idxname-address of fcd-shipments
+               to address of ex-index-name
+           set fcd-key-def-address of fcd-shipments
+               to address of ex-shipments-keydef
+           move 25                     to fcd-max-rec-length of fcd-shipments
+           move 25                     to fcd-min-rec-length of fcd-shipments
+           set fcd-record-address of fcd-shipments
+               to address of ex-shipments-record
+           move OP-OPEN-INPUT          to opcode
+           call "EXTFH" using opcode, fcd-shipments
+           if fcd-status-key-1 of fcd-shipments not = "0"
+              display "unable to open shipments.dat, status = "
+                      fcd-status-key-1 of fcd-shipments
+                      "/" fcd-status-key-2 of fcd-shipments
+           end-if
+
+      *> Position both files at their first record so the READ-NEXT
+      *> loop in match-records can walk each in ascending key order.
+           move 1 to order-key
+           move OP-START-EQUAL to opcode
+           call "EXTFH" using opcode, fcd-orders
+           move 1 to shipment-key
+           move OP-START-EQUAL to opcode
+           call "EXTFH" using opcode, fcd-shipments
+           .
+
+       read-next-order section.
+           move OP-READ-NEXT to opcode
+           call "EXTFH" using opcode, fcd-orders
+           if fcd-status-key-1 of fcd-orders not = "0"
+              set orders-done to true
+           end-if
+           .
+
+       read-next-shipment section.
+           move OP-READ-NEXT to opcode
+           call "EXTFH" using opcode, fcd-shipments
+           if fcd-status-key-1 of fcd-shipments not = "0"
+              set shipments-done to true
+           end-if
+           .
+
+      *> Classic merge-match: whichever key is behind advances alone;
+      *> equal keys advance both sides and count as a match.
+       match-records section.
+           evaluate true
+              when orders-done
+                 add 1 to shipments-only-count
+                 perform read-next-shipment
+              when shipments-done
+                 add 1 to orders-only-count
+                 perform read-next-order
+              when order-key < shipment-key
+                 add 1 to orders-only-count
+                 perform read-next-order
+              when shipment-key < order-key
+                 add 1 to shipments-only-count
+                 perform read-next-shipment
+              when other
+                 add 1 to match-count
+                 perform read-next-order
+                 perform read-next-shipment
+           end-evaluate
+           .
+
+       close-both-files section.
+           move OP-CLOSE to opcode
+           call "EXTFH" using opcode, fcd-orders
+           move OP-CLOSE to opcode
+           call "EXTFH" using opcode, fcd-shipments
+           .
+
+       end program reconcile.
