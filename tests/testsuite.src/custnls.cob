@@ -0,0 +1,115 @@
+
+      *> National-language collating sequence for customer-name keys.
+      *>
+      *> FCD-NLS-ID is always left at zero by set-fcd in tutorial.cob,
+      *> which is fine for a numeric record-key but sorts customer
+      *> names incorrectly for the alphabets our customers actually
+      *> use.  This opens a customer-name-keyed file with a specific
+      *> NLS id so alphabetic listings sort the way staff and
+      *> customers expect.
+      $SET SOURCEFORMAT "VARIABLE"
+      *
+       IDENTIFICATION   DIVISION.
+       PROGRAM-ID.      custnls.
+       DATA             DIVISION.
+       WORKING-STORAGE  SECTION.
+       01  opcode                       pic x(2).
+         78  OP-OPEN-OUTPUT             value x"fa01".
+         78  OP-OPEN-INPUT              value x"fa00".
+         78  OP-WRITE                   value x"faf3".
+         78  OP-READ-NEXT               value x"faf5".
+         78  OP-START-EQUAL             value x"fae9".
+         78  OP-CLOSE                   value x"fa80".
+
+      *> Shop-standard NLS id for customer-facing alphabetic sorts.
+       78  SHOP-CUSTOMER-NLS-ID         value 1.
+
+       01  FCD.
+          copy 'xfhfcd3.cpy'.
+
+       01 ex-filename                  pic x(260) value "customer.dat".
+       01 ex-index-name                pic x(100).
+
+      *> Single prime key on customer-name; same key-specification /
+      *> component-specification layout as tutorial.cob's ex-keydef,
+      *> trimmed to the one key this file needs.
+       01 ex-keydef.
+          47 key2length                pic 9(4)  comp-x.
+          47 key-version               pic 9(2) comp-x value 2.
+          47 filler                    pic 9(6)  comp-x.
+          47 key-count                 pic 9(4)  comp-x.
+          47 filler                    pic 9(13) comp-x.
+          47 key-specification-1.
+             49 component-count-1      pic 9(4) comp-x.
+             49 component-defs-1       pic 9(4) comp-x.
+             49 key-flags-1            pic 9(2) comp-x.
+             49 key-compression-1      pic 9(2) comp-x.
+             49 sparse-characters-1    pic x(2).
+             49 filler                 pic x(8).
+          47 component-specification-1.
+             49 component-flags-1      pic 9(2) comp-x.
+             49 component-type-1       pic 9(2) comp-x.
+             49 component-offset-1     pic 9(9) comp-x.
+             49 component-length-1     pic 9(9) comp-x.
+
+       01 ex-record.
+          05 customer-name             pic x(30).
+          05 customer-data             pic x(50).
+
+       PROCEDURE        DIVISION.
+
+       0000-mainline section.
+           display "Create customer file with NLS collation"
+           perform set-fcd
+           move OP-OPEN-OUTPUT to opcode
+           call "EXTFH" using opcode, fcd
+           perform write-sample-customers
+           move OP-CLOSE to opcode
+           call "EXTFH" using opcode, fcd
+           goback.
+
+       set-fcd section.
+           move low-values to fcd
+           move fcd--version-number    to fcd-version
+           move fcd--indexed-org       to fcd-organization
+           move fcd--dynamic-access    to fcd-access-mode
+           move fcd--open-closed       to fcd-open-mode
+           move fcd--recmode-fixed     to fcd-recording-mode
+           move fcd--format-big        to fcd-file-format
+      *> Sort customer names under the shop-standard collating
+      *> sequence, not plain ASCII.
+           move SHOP-CUSTOMER-NLS-ID   to fcd-nls-id
+           move 12                     to fcd-name-length
+           set fcd-filename-address    to address of ex-filename
+           set fcd-idxname-address     to address of ex-index-name
+           set fcd-key-def-address     to address of ex-keydef
+           move 80                     to fcd-max-rec-length
+           move 80                     to fcd-min-rec-length
+           set fcd-record-address      to address of ex-record
+           perform set-keydefinitions
+           .
+
+       set-keydefinitions section.
+           move low-values to ex-keydef
+           move length of ex-keydef to key2length
+           move 1 to key-count
+           move 1 to component-count-1
+           set component-defs-1 to length of key-specification-1
+           add 14 to component-defs-1
+           move 0 to key-flags-1
+           move 0 to key-compression-1
+           move 0 to component-offset-1
+           move 30 to component-length-1
+           .
+
+       write-sample-customers section.
+           move "Zoe" to customer-name
+           move spaces to customer-data
+           move OP-WRITE to opcode
+           call "EXTFH" using opcode, fcd
+           move "Alvaro" to customer-name
+           move OP-WRITE to opcode
+           call "EXTFH" using opcode, fcd
+           .
+
+       end program custnls.
