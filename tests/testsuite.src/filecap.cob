@@ -0,0 +1,81 @@
+
+      *> File capacity / percent-full reporting utility.
+      *>
+      *> Opens each production indexed file with OP-QUERY-FILE and
+      *> prints its current record count and percent-full, so a reorg
+      *> can be planned ahead of a file hitting its size ceiling
+      *> instead of finding out when a WRITE starts failing.
+      *>
+      *> Built on the same callable file-handler pattern as tutorial.cob.
+      $SET SOURCEFORMAT "VARIABLE"
+      *
+       IDENTIFICATION   DIVISION.
+       PROGRAM-ID.      filecap.
+       DATA             DIVISION.
+       WORKING-STORAGE  SECTION.
+       01  opcode                       pic x(2).
+         78  OP-QUERY-FILE              value x"0006".
+
+       01  FCD.
+          copy 'xfhfcd3.cpy'.
+
+       01 ex-index-name                pic x(100).
+
+      *> The set of production indexed files this utility audits.
+       01 watched-files.
+          05 watched-file-1            pic x(30) value "idxfile.dat".
+          05 watched-file-2            pic x(30) value "orders.dat".
+          05 watched-file-3            pic x(30) value "shipments.dat".
+       01 watched-files-r redefines watched-files.
+          05 watched-file              pic x(30) occurs 3 times.
+
+      *> Exact string length of each name above - watched-file is a
+      *> space-padded PIC X(30), and fcd-name-length has to be the
+      *> filename's own length, not the field's declared width.
+       01 watched-file-lengths.
+          05 watched-file-length-1     pic 9(2) value 11.
+          05 watched-file-length-2     pic 9(2) value 10.
+          05 watched-file-length-3     pic 9(2) value 13.
+       01 watched-file-lengths-r redefines watched-file-lengths.
+          05 watched-file-length       pic 9(2) occurs 3 times.
+
+       01 file-index                   pic 9(2) value 0.
+       01 ex-keydef                    pic x(64) value low-values.
+       01 ex-record                    pic x(100) value spaces.
+
+       PROCEDURE        DIVISION.
+
+       0000-mainline section.
+           perform varying file-index from 1 by 1
+                   until file-index > 3
+              perform report-one-file
+           end-perform
+           goback.
+
+       report-one-file section.
+           move low-values             to fcd
+           move fcd--version-number    to fcd-version
+           move fcd--determine-org     to fcd-organization
+           move watched-file-length(file-index) to fcd-name-length
+           set fcd-filename-address    to
+               address of watched-file(file-index)
+           set fcd-idxname-address     to address of ex-index-name
+           set fcd-key-def-address     to address of ex-keydef
+           set fcd-record-address      to address of ex-record
+           move OP-QUERY-FILE          to opcode
+           call "EXTFH" using opcode, fcd
+
+           display "file: " watched-file(file-index)
+           if fcd-status-key-1 = "0"
+      *> FCD-PERCENT/FCD-REC-COUNT-SET is a single redefined byte: it
+      *> only reports percent-full when fcd--return-percent (xfhfcd3.cpy)
+      *> is set on the query, and that bit is commented out there, so
+      *> this is always a raw record count, not a percentage.
+              display "  record count: " fcd-rec-count-set
+           else
+              display "  unable to query file, status = "
+                      fcd-status-key-1 "/" fcd-status-key-2
+           end-if
+           .
+
+       end program filecap.
