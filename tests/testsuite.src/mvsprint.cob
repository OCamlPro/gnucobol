@@ -0,0 +1,121 @@
+
+      *> Line-printer style batch report writer, built on
+      *> fcd--format-mvs-print so the output carries proper ANSI
+      *> carriage-control characters for our line printer instead of
+      *> every report program hand-rolling skip-to-top-of-page logic.
+      $SET SOURCEFORMAT "VARIABLE"
+      *
+       IDENTIFICATION   DIVISION.
+       PROGRAM-ID.      mvsprint.
+       DATA             DIVISION.
+       WORKING-STORAGE  SECTION.
+       01  opcode                       pic x(2).
+         78  OP-OPEN-OUTPUT             value x"fa01".
+         78  OP-WRITE                   value x"faf3".
+         78  OP-CLOSE                   value x"fa80".
+
+       01  FCD.
+          copy 'xfhfcd3.cpy'.
+
+       01 ex-filename                  pic x(260) value "rptmvs.lst".
+
+      *> Carriage-control byte in column 1, then the report line.
+       01 ex-print-line.
+          05 print-control             pic x.
+             88 print-control-new-page value "1".
+             88 print-control-1-line   value " ".
+             88 print-control-2-line   value "0".
+             88 print-control-3-line   value "-".
+          05 print-text                pic x(131).
+
+      *> National-character-aware print routine; see copy/natprint.cpy.
+       01 print-national-source            pic u(20) value spaces.
+       01 print-national-hex               pic x(160) value spaces.
+       01 print-national-byte-index        pic 9(3) value 0.
+       01 print-national-high-digit        pic x.
+       01 print-national-high-digit-numeric
+          redefines print-national-high-digit pic x comp-x.
+       01 print-national-low-digit         pic x.
+       01 print-national-low-digit-numeric
+          redefines print-national-low-digit pic x comp-x.
+       01 print-national-high-nibble       pic 9(2) value 0.
+       01 print-national-low-nibble        pic 9(2) value 0.
+       01 print-national-byte-value        pic x.
+       01 print-national-byte-value-numeric
+          redefines print-national-byte-value pic x comp-x.
+       01 print-national-text              pic x(80) value spaces.
+       01 print-national-text-index        pic 9(3) value 0.
+
+       PROCEDURE        DIVISION.
+
+       0000-mainline section.
+           display "===== BATCH REPORT (MVS-PRINT FORMAT) ====="
+           perform open-report-file
+           perform print-report-heading
+           perform print-report-body
+           perform close-report-file
+           display "report written to rptmvs.lst"
+           goback.
+
+       open-report-file section.
+           move low-values to fcd
+           move fcd--version-number    to fcd-version
+           move fcd--sequential-org    to fcd-organization
+           move fcd--sequential-access to fcd-access-mode
+           move fcd--open-closed       to fcd-open-mode
+           move fcd--recmode-variable  to fcd-recording-mode
+           move fcd--format-mvs-print  to fcd-file-format
+           move 10                     to fcd-name-length
+           set fcd-filename-address    to address of ex-filename
+           move 132                    to fcd-max-rec-length
+           move 1                      to fcd-min-rec-length
+           set fcd-record-address      to address of ex-print-line
+           move OP-OPEN-OUTPUT         to opcode
+           call "EXTFH" using opcode, fcd
+           .
+
+      *> First line of a report starts a fresh page.
+       print-report-heading section.
+           set print-control-new-page to true
+           move "ANNUAL FILE AUDIT - BATCH REPORT" to print-text
+           perform write-report-line
+           set print-control-1-line to true
+           move "================================" to print-text
+           perform write-report-line
+           .
+
+      *> Double-space before the body, then single-space the detail
+      *> lines, the way our line-printer reports have always been laid
+      *> out.
+       print-report-body section.
+           set print-control-2-line to true
+           move "account   region   status" to print-text
+           perform write-report-line
+           set print-control-1-line to true
+           move "10001     NE       active" to print-text
+           perform write-report-line
+           set print-control-1-line to true
+           move "10002     SW       active" to print-text
+           perform write-report-line
+           set print-control-1-line to true
+           move "MULLER" to print-national-source
+           perform print-national-field
+           string "10003     NE       active   " print-national-text
+              delimited by size into print-text
+           perform write-report-line
+           .
+
+       write-report-line section.
+           move 132 to fcd-current-rec-len
+           move OP-WRITE to opcode
+           call "EXTFH" using opcode, fcd
+           .
+
+       close-report-file section.
+           move OP-CLOSE to opcode
+           call "EXTFH" using opcode, fcd
+           .
+
+       copy 'natprint.cpy'.
+
+       end program mvsprint.
