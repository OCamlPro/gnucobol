@@ -0,0 +1,97 @@
+
+      *> Callable accessibility color-legend check.
+      *>
+      *> testxad5.cob's display-color-frame and colors-display-ctrl
+      *> paragraphs render every foreground/background combination as
+      *> a reference grid, but only inside that one throwaway test
+      *> program.  Pulled out here as a standalone subprogram any
+      *> screen can CALL on demand, so a new screen's color choices
+      *> can be checked for legibility against the full combination
+      *> grid before release, instead of eyeballing a live production
+      *> screen.
+      $SET SOURCEFORMAT "VARIABLE"
+      *
+       IDENTIFICATION   DIVISION.
+       PROGRAM-ID.      colorcheck.
+       DATA             DIVISION.
+       WORKING-STORAGE  SECTION.
+       01 legend-fg-color              pic 9 value 7.
+       01 legend-bg-color              pic 9 value 0.
+       01 legend-position              pic 9(4) value 0.
+       01 legend-position-r redefines legend-position.
+          05 legend-position-line      pic 9(2).
+          05 legend-position-col       pic 9(2).
+       01 legend-cell-text             pic x(3) value spaces.
+       01 legend-control-text          pic x(80) value spaces.
+
+       PROCEDURE        DIVISION.
+
+       0000-mainline section.
+           display spaces at 0101
+           perform display-color-axis-labels
+           perform display-color-combination-grid
+           goback.
+
+      *> Row and column headers showing which background color each
+      *> row is, and which foreground color each column is.
+       display-color-axis-labels section.
+           perform varying legend-bg-color from 0 by 1
+                   until legend-bg-color > 7
+              move spaces to legend-cell-text
+              string " " legend-bg-color " "
+                 delimited by size into legend-cell-text
+
+              compute legend-position-line = legend-bg-color + 2 + 2
+              compute legend-position-col = 1
+              display legend-cell-text(1:3) at legend-position
+                 with background-color legend-bg-color
+
+              add 40 to legend-position-col
+              display legend-cell-text(1:3) at legend-position
+                 with background-color legend-bg-color
+
+              compute legend-position-line = 2
+              compute legend-position-col = legend-bg-color * 4 + 1 + 5
+              display legend-cell-text(1:3) at legend-position
+                 with background-color legend-bg-color
+
+              add 40 to legend-position-col
+              display legend-cell-text(1:3) at legend-position
+                 with background-color legend-bg-color
+           end-perform
+           .
+
+      *> Every foreground/background combination, normal and
+      *> reverse-video, each cell labelled "fg-bg".
+       display-color-combination-grid section.
+           perform varying legend-bg-color from 0 by 1
+                   until legend-bg-color > 7
+              perform varying legend-fg-color from 0 by 1
+                      until legend-fg-color > 7
+                 perform display-one-color-cell
+              end-perform
+           end-perform
+           .
+
+       display-one-color-cell section.
+           move spaces to legend-control-text
+           string "background-color is " legend-bg-color " "
+                  "foreground-color is " legend-fg-color " "
+              delimited by size into legend-control-text
+
+           move spaces to legend-cell-text
+           string legend-fg-color "-" legend-bg-color
+              delimited by size into legend-cell-text
+
+           compute legend-position-line = legend-bg-color + 2 + 2
+           compute legend-position-col = legend-fg-color * 4 + 1 + 5
+
+           display legend-cell-text at legend-position,
+              control legend-control-text
+
+           add 40 to legend-position-col
+           display legend-cell-text at legend-position,
+              with reverse-video, control legend-control-text
+           .
+
+       end program colorcheck.
