@@ -0,0 +1,148 @@
+
+      *> Audit report of every KEYSTROKE EXCEPTION mapping in our
+      *> interactive program set.
+      *>
+      *> testxad2.cob shows SET ENVIRONMENT "KEYSTROKE" TO
+      *> "EXCEPTION=nnn,label" defining a key exception right in the
+      *> program.  With mappings like this scattered across many
+      *> programs (and the shop-standard/per-operator keymap files
+      *> on top - see copy/loadkeys.cpy and copy/userkeys.cpy), there
+      *> is no single place to see every defined exception number at
+      *> once.  This scans our interactive program source for
+      *> "EXCEPTION=" settings and lists them, flagging any exception
+      *> number two programs assign a different label, so we catch a
+      *> collision before it confuses an operator switching between
+      *> screens.
+      $SET SOURCEFORMAT "VARIABLE"
+      *
+       IDENTIFICATION   DIVISION.
+       PROGRAM-ID.      keymapaudit.
+       ENVIRONMENT      DIVISION.
+       INPUT-OUTPUT     SECTION.
+       FILE-CONTROL.
+           SELECT scan-source ASSIGN TO scan-source-name
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA             DIVISION.
+       FILE             SECTION.
+       FD  scan-source.
+       01  scan-line                    pic x(200).
+
+       WORKING-STORAGE  SECTION.
+       01 scan-source-name             pic x(30).
+       01 scan-at-end                  pic x value "N".
+          88 scan-at-end-yes           value "Y".
+
+      *> The interactive programs this audit scans for KEYSTROKE
+      *> exception settings.
+       01 scanned-programs.
+          05 scanned-program-1         pic x(30) value "maint.cob".
+          05 scanned-program-2         pic x(30) value "menu.cob".
+          05 scanned-program-3         pic x(30) value "browse.cob".
+          05 scanned-program-4         pic x(30) value "tutorial.cob".
+          05 scanned-program-5         pic x(30) value "testxad1.cob".
+          05 scanned-program-6         pic x(30) value "testxad2.cob".
+          05 scanned-program-7         pic x(30) value "testxad3.cob".
+          05 scanned-program-8         pic x(30) value "testxad4.cob".
+          05 scanned-program-9         pic x(30) value "testxad5.cob".
+       01 scanned-programs-r redefines scanned-programs.
+          05 scanned-program           pic x(30) occurs 9 times.
+       01 program-index                pic 9(2) value 0.
+
+      *> Every EXCEPTION= mapping found, for the duplicate-exception
+      *> check once the scan is complete.
+       01 found-mappings.
+          05 found-mapping             occurs 50 times.
+             10 found-exception-number pic x(3).
+             10 found-label            pic x(40).
+             10 found-program          pic x(30).
+       01 found-count                  pic 9(3) value 0.
+       01 found-index                  pic 9(3).
+       01 other-index                  pic 9(3).
+
+       01 exception-marker-count       pic 9(2).
+       01 line-before-marker           pic x(200).
+       01 line-after-marker            pic x(200).
+       01 exception-number-and-label   pic x(200).
+       01 raw-label-with-trailer       pic x(200).
+       01 trimmed-label                pic x(200).
+
+       PROCEDURE        DIVISION.
+
+       0000-mainline section.
+           display "===== KEYSTROKE EXCEPTION MAPPING AUDIT ====="
+           perform varying program-index from 1 by 1
+                   until program-index > 9
+              perform scan-one-program
+           end-perform
+           display " "
+           display "----- mappings found -----"
+           perform varying found-index from 1 by 1
+                   until found-index > found-count
+              display found-program(found-index)
+                      ": exception " found-exception-number(found-index)
+                      " = " found-label(found-index)
+           end-perform
+           display " "
+           perform report-duplicate-exceptions
+           goback.
+
+       scan-one-program section.
+           move spaces to scan-source-name
+           move scanned-program(program-index) to scan-source-name
+           move "N" to scan-at-end
+           open input scan-source
+           perform until scan-at-end-yes
+              read scan-source
+                 at end
+                    set scan-at-end-yes to true
+                 not at end
+                    perform check-line-for-exception
+              end-read
+           end-perform
+           close scan-source
+           .
+
+       check-line-for-exception section.
+           move 0 to exception-marker-count
+           inspect scan-line tallying exception-marker-count
+              for all "EXCEPTION="
+           if exception-marker-count > 0
+              and found-count < 50
+              unstring scan-line delimited by "EXCEPTION="
+                 into line-before-marker line-after-marker
+              unstring line-after-marker delimited by ","
+                 into exception-number-and-label raw-label-with-trailer
+              unstring raw-label-with-trailer delimited by """"
+                 into trimmed-label
+              add 1 to found-count
+              move exception-number-and-label
+                 to found-exception-number(found-count)
+              move trimmed-label to found-label(found-count)
+              move scanned-program(program-index)
+                 to found-program(found-count)
+           end-if
+           .
+
+       report-duplicate-exceptions section.
+           display "----- conflicting exception numbers -----"
+           perform varying found-index from 1 by 1
+                   until found-index > found-count
+              perform varying other-index from found-index by 1
+                      until other-index > found-count
+                 if other-index not = found-index
+                    and found-exception-number(other-index)
+                        = found-exception-number(found-index)
+                    and found-label(other-index)
+                        not = found-label(found-index)
+                    display "exception " found-exception-number(found-index)
+                            " : " found-program(found-index)
+                            " says """ found-label(found-index) """"
+                            ", " found-program(other-index)
+                            " says """ found-label(other-index) """"
+                 end-if
+              end-perform
+           end-perform
+           .
+
+       end program keymapaudit.
