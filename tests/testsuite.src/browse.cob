@@ -0,0 +1,183 @@
+
+      *> Scrolling browse screen over idxfile.dat.
+      *>
+      *> Combines the repeating screen-line layout testxad3.cob uses
+      *> (pattern-item-lines OCCURS 10 TIMES) with the START-EQUAL plus
+      *> repeated OP-READ-NEXT tutorial.cob's read-all-records uses, so
+      *> operators get a paging window of 10 records at a time with
+      *> PF7/PF8 instead of the old all-in-one-shot console dump.
+      $SET SOURCEFORMAT "VARIABLE"
+      *
+       IDENTIFICATION   DIVISION.
+       PROGRAM-ID.      browse.
+       ENVIRONMENT      DIVISION.
+       CONFIGURATION    SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS crt-status.
+       DATA             DIVISION.
+       WORKING-STORAGE  SECTION.
+       01  opcode                       pic x(2).
+         78  OP-OPEN-INPUT              value x"fa00".
+         78  OP-READ-NEXT               value x"faf5".
+         78  OP-START-EQUAL             value x"fae9".
+         78  OP-CLOSE                   value x"fa80".
+
+       01  FCD.
+          copy 'xfhfcd3.cpy'.
+
+       copy 'screenio.cpy'.
+
+       01 ex-filename                  pic x(260) value "idxfile.dat".
+       01 ex-index-name                pic x(100).
+       01 ex-keydef                    pic x(64) value low-values.
+
+       01 ex-record.
+               03 record-key           pic 9(5).
+      *> 87 bytes so the buffer is big enough for the longest record on
+      *> the file - record-key + account-number + customer-region +
+      *> maint.cob's customer-name - even though browse only ever
+      *> displays the raw bytes, not the individual fields.
+               03 record-data          pic x(87).
+
+      *> Record-key of the first record on the page currently on
+      *> screen, so PF7 can page backward from wherever the operator
+      *> currently is instead of always jumping back to record 1.
+       01 browse-page-start-key        pic 9(5) value 1.
+
+       01 browse-page.
+          05 browse-line occurs 10 times indexed by browse-index.
+             10 browse-line-text       pic x(40) value spaces.
+
+       01 crt-status                   pic 9(4).
+       01 browse-status                pic 9(4) comp-x value 0.
+       01 browse-at-end                pic x value "N".
+          88 browse-at-end-yes         value "Y".
+       01 browse-done                  pic x value "N".
+          88 browse-done-yes           value "Y".
+
+      *> Shop-wide high-contrast accessibility toggle; see
+      *> copy/hicontrast.cpy.
+       78  HC-ATTR-HIGH-CONTRAST       value 33.
+       01  high-contrast-switch        pic x value "N".
+           88  high-contrast-enabled   value "Y".
+
+      *> Auto-redraw on terminal resize; see copy/resizewatch.cpy.
+       01  resize-last-lines           pic 9(4) comp-x value 0.
+       01  resize-last-columns         pic 9(4) comp-x value 0.
+       01  resize-current-lines        pic 9(4) comp-x value 0.
+       01  resize-current-columns      pic 9(4) comp-x value 0.
+
+       SCREEN           SECTION.
+       01 browse-screen.
+           05 value "idxfile.dat browse - PF7=back PF8=fwd PF3=exit"
+              line 1 column 1.
+           05 line plus 1 column 1.
+              10 pic x(40) using browse-line-text(1).
+           05 line plus 1 column 1.
+              10 pic x(40) using browse-line-text(2).
+           05 line plus 1 column 1.
+              10 pic x(40) using browse-line-text(3).
+           05 line plus 1 column 1.
+              10 pic x(40) using browse-line-text(4).
+           05 line plus 1 column 1.
+              10 pic x(40) using browse-line-text(5).
+           05 line plus 1 column 1.
+              10 pic x(40) using browse-line-text(6).
+           05 line plus 1 column 1.
+              10 pic x(40) using browse-line-text(7).
+           05 line plus 1 column 1.
+              10 pic x(40) using browse-line-text(8).
+           05 line plus 1 column 1.
+              10 pic x(40) using browse-line-text(9).
+           05 line plus 1 column 1.
+              10 pic x(40) using browse-line-text(10).
+
+       PROCEDURE        DIVISION.
+
+       0000-mainline section.
+           perform load-shop-keymap
+           perform apply-high-contrast-setting
+           perform open-indexed-file
+           move 1 to record-key
+           move OP-START-EQUAL to opcode
+           call "EXTFH" using opcode, fcd
+           perform fill-browse-page
+           perform initialize-resize-watch
+           perform until browse-done-yes
+              display browse-screen
+              accept browse-screen
+              perform check-for-terminal-resize
+              evaluate crt-status
+                 when COB-SCR-F8
+                    if not browse-at-end-yes
+                       perform fill-browse-page
+                    end-if
+                 when COB-SCR-F7
+      *> Page backward one window from wherever the operator currently
+      *> is, rather than always jumping to the top of the file.
+                    if browse-page-start-key > 10
+                       compute record-key = browse-page-start-key - 10
+                    else
+                       move 1 to record-key
+                    end-if
+                    move OP-START-EQUAL to opcode
+                    call "EXTFH" using opcode, fcd
+                    perform fill-browse-page
+                 when COB-SCR-F3
+                    set browse-done-yes to true
+                 when other
+                    continue
+              end-evaluate
+           end-perform
+           perform close-indexed-file
+           goback.
+
+       open-indexed-file section.
+           move low-values to fcd
+           move fcd--version-number    to fcd-version
+           move fcd--indexed-org       to fcd-organization
+           move fcd--dynamic-access    to fcd-access-mode
+           move fcd--open-closed       to fcd-open-mode
+           move fcd--recmode-variable  to fcd-recording-mode
+           move fcd--format-big        to fcd-file-format
+           move 11                     to fcd-name-length
+           set fcd-filename-address    to address of ex-filename
+           set fcd-idxname-address     to address of ex-index-name
+           set fcd-key-def-address     to address of ex-keydef
+      *> 92 bytes covers the longest record on the file: record-key +
+      *> account-number + customer-region + maint.cob's customer-name.
+           move 92                     to fcd-max-rec-length
+           move 5                      to fcd-min-rec-length
+           set fcd-record-address      to address of ex-record
+           move OP-OPEN-INPUT          to opcode
+           call "EXTFH" using opcode, fcd
+           .
+
+       fill-browse-page section.
+           move spaces to browse-page
+           move "N" to browse-at-end
+           perform varying browse-index from 1 by 1
+                   until browse-index > 10
+              move OP-READ-NEXT to opcode
+              call "EXTFH" using opcode, fcd
+              if fcd-status-key-1 = "0"
+                 if browse-index = 1
+                    move record-key to browse-page-start-key
+                 end-if
+                 move ex-record to browse-line-text(browse-index)
+              else
+                 set browse-at-end-yes to true
+              end-if
+           end-perform
+           .
+
+       close-indexed-file section.
+           move OP-CLOSE to opcode
+           call "EXTFH" using opcode, fcd
+           .
+
+       copy 'loadkeys.cpy'.
+       copy 'hicontrast.cpy'.
+       copy 'resizewatch.cpy'.
+
+       end program browse.
