@@ -0,0 +1,239 @@
+
+      *> Nightly EBCDIC import.  Until now the mainframe extract was run
+      *> through an external iconv script before it ever reached COBOL;
+      *> this opens the incoming file directly with
+      *> fcd--file-is-ebcdic set and writes a converted copy into our
+      *> normal indexed file format, so the conversion step no longer
+      *> lives outside the COBOL suite.
+      $SET SOURCEFORMAT "VARIABLE"
+      *
+       IDENTIFICATION   DIVISION.
+       PROGRAM-ID.      ebcdicimp.
+       DATA             DIVISION.
+       WORKING-STORAGE  SECTION.
+       01  opcode                       pic x(2).
+         78  OP-OPEN-INPUT              value x"fa00".
+         78  OP-OPEN-OUTPUT             value x"fa01".
+         78  OP-WRITE                   value x"faf3".
+         78  OP-READ-NEXT               value x"faf5".
+         78  OP-CLOSE                   value x"fa80".
+
+       01  fcd-incoming.
+          copy 'xfhfcd3.cpy'.
+       01  fcd-outgoing.
+          copy 'xfhfcd3-sec.cpy'.
+
+       01 ex-incoming-filename         pic x(260) value "mfextract.dat".
+       01 ex-outgoing-filename         pic x(260) value "idxfile.dat".
+       01 ex-index-name                pic x(100).
+
+      *> OP-OPEN-OUTPUT (re)creates idxfile.dat from scratch, so this
+      *> has to carry the same 3-key structure tutorial.cob's
+      *> set-keydefinitions builds (prime key, unique account-number
+      *> alternate key, duplicate-allowed customer-region alternate
+      *> key) - otherwise a nightly import run would silently destroy
+      *> the alternate keys every other program on this file depends
+      *> on.
+       01 ex-outgoing-keydef.
+          47 key2length                pic 9(4)  comp-x.
+          47 key-version                pic 9(2) comp-x value 2.
+          47 filler                    pic 9(6)  comp-x. *> reserved
+          47 key-count                 pic 9(4)  comp-x.
+          47 filler                    pic 9(13) comp-x. *> reserved
+
+          47 key-specification-1.
+             49 component-count-1      pic 9(4) comp-x.
+             49 component-defs-1       pic 9(4) comp-x.
+             49 key-flags-1            pic 9(2) comp-x.
+             49 key-compression-1      pic 9(2) comp-x.
+             49 sparse-characters-1    pic x(2).
+             49 filler                 pic x(8). *> reserved
+
+          47 key-specification-2.
+             49 component-count-2      pic 9(4) comp-x.
+             49 component-defs-2       pic 9(4) comp-x.
+             49 key-flags-2            pic 9(2) comp-x.
+                  78 KEY2KEYFLAG-DUPS-IN-ORDER        value h"40".
+                  78 KEY2KEYFLAG-PRIME                value h"10".
+                  78 KEY2KEYFLAG-SPARSE-KEY           value h"02".
+             49 key-compression-2      pic 9(2) comp-x.
+                  78 KEY2COMPRESS-TRAILING-NULLS      value h"08".
+                  78 KEY2COMPRESS-TRAILING-SPACES     value h"04".
+                  78 KEY2COMPRESS-IDENTICAL-CHARS     value h"02".
+                  78 KEY2COMPRESS-FOLLOWING-DUP       value h"01".
+                  78 KEY2COMPRESS-NO-COMPRESSION      value h"00".
+                  78 KEY2COMPRESS-DEFAULT        value KEY2COMPRESS-NO-COMPRESSION.
+             49 sparse-characters-2    pic x(2).
+             49 filler                 pic x(8). *> reserved
+
+          47 key-specification-3.
+             49 component-count-3      pic 9(4) comp-x.
+             49 component-defs-3       pic 9(4) comp-x.
+             49 key-flags-3            pic 9(2) comp-x.
+             49 key-compression-3      pic 9(2) comp-x.
+             49 sparse-characters-3    pic x(2).
+             49 filler                 pic x(8). *> reserved
+
+          47 component-specification-1.
+             49 component-flags-1      pic 9(2) comp-x.
+             49 component-type-1       pic 9(2) comp-x.
+             49 component-offset-1     pic 9(9) comp-x.
+             49 component-length-1     pic 9(9) comp-x.
+
+          47 component-specification-2.
+             49 component-flags-2      pic 9(2) comp-x.
+             49 component-type-2       pic 9(2) comp-x.
+             49 component-offset-2     pic 9(9) comp-x.
+             49 component-length-2     pic 9(9) comp-x.
+
+          47 component-specification-3.
+             49 component-flags-3      pic 9(2) comp-x.
+             49 component-type-3       pic 9(2) comp-x.
+             49 component-offset-3     pic 9(9) comp-x.
+             49 component-length-3     pic 9(9) comp-x.
+
+       01 ex-incoming-record           pic x(12).
+      *> 92 bytes so OP-OPEN-OUTPUT sizes idxfile.dat the same as every
+      *> other program that opens it - record-key + account-number +
+      *> customer-region + maint.cob's customer-name.  The legacy
+      *> extract's 12-byte layout already carries record-key followed
+      *> by account-number and customer-region, so the move below
+      *> still lands them correctly; customer-name is left blank for
+      *> records brought in by this nightly import.
+       01 ex-outgoing-record.
+               03 record-key           pic 9(5).
+               03 record-data.
+                  05 account-number    pic 9(5).
+                  05 customer-region   pic x(2).
+                  05 record-data-rest  pic x(88).
+
+       01 ex-records-imported          pic 9(5) value 0.
+
+       PROCEDURE        DIVISION.
+
+       0000-mainline section.
+           display "===== NIGHTLY EBCDIC IMPORT ====="
+           perform open-incoming-ebcdic-file
+           perform set-outgoing-keydefinitions
+           perform open-outgoing-indexed-file
+           perform import-all-records
+           perform close-both-files
+           display "records imported : " ex-records-imported
+           goback.
+
+      *> The incoming extract is a sequential, fixed-length file still
+      *> in mainframe EBCDIC; fcd--file-is-ebcdic tells the file handler
+      *> to translate each record to ASCII as it is read.
+       open-incoming-ebcdic-file section.
+           move low-values             to fcd-incoming
+           move fcd--version-number    to fcd-version of fcd-incoming
+           move fcd--sequential-org    to fcd-organization of fcd-incoming
+           move fcd--sequential-access to fcd-access-mode of fcd-incoming
+           move fcd--open-closed       to fcd-open-mode of fcd-incoming
+           move fcd--recmode-fixed     to fcd-recording-mode of fcd-incoming
+           move fcd--file-is-ebcdic    to fcd-config-flags2 of fcd-incoming
+           move 13                     to fcd-name-length of fcd-incoming
+           set fcd-filename-address of fcd-incoming
+               to address of ex-incoming-filename
+           move 12                     to fcd-max-rec-length of fcd-incoming
+           move 12                     to fcd-min-rec-length of fcd-incoming
+           set fcd-record-address of fcd-incoming
+               to address of ex-incoming-record
+           move OP-OPEN-INPUT          to opcode
+           call "EXTFH" using opcode, fcd-incoming
+           if fcd-status-key-1 of fcd-incoming not = "0"
+              display "unable to open incoming extract, status = "
+                      fcd-status-key-1 of fcd-incoming
+                      "/" fcd-status-key-2 of fcd-incoming
+           end-if
+           .
+
+      *> Same 3-key layout as tutorial.cob's set-keydefinitions: key 1
+      *> is the prime key (record-key), key 2 a unique alternate key
+      *> on account-number, key 3 a duplicate-allowed alternate key on
+      *> customer-region.
+       set-outgoing-keydefinitions section.
+           move length of ex-outgoing-keydef to key2length
+           move 3 to key-count
+
+           move 1 to component-count-1
+           set component-defs-1 to length of key-specification-1
+           add length of key-specification-2 to component-defs-1
+           add length of key-specification-3 to component-defs-1
+           add 14 to component-defs-1
+           move KEY2KEYFLAG-PRIME to key-flags-1
+           move KEY2COMPRESS-DEFAULT to key-compression-1
+           move 0 to component-offset-1 *> start of key
+           move 5 to component-length-1 *> key length
+
+           move 1 to component-count-2
+           set component-defs-2 to component-defs-1
+           add length of component-specification-1 to component-defs-2
+           move 0 to key-flags-2 *> unique alternate key, not the prime
+           move KEY2COMPRESS-DEFAULT to key-compression-2
+           move 5 to component-offset-2 *> start of account-number
+           move 5 to component-length-2 *> account-number length
+
+           move 1 to component-count-3
+           set component-defs-3 to component-defs-2
+           add length of component-specification-2 to component-defs-3
+           move KEY2KEYFLAG-DUPS-IN-ORDER to key-flags-3
+           move KEY2COMPRESS-DEFAULT to key-compression-3
+           move 10 to component-offset-3 *> start of customer-region
+           move 2 to component-length-3 *> customer-region length
+           .
+
+       open-outgoing-indexed-file section.
+           move low-values             to fcd-outgoing
+           move fcd--version-number    to fcd-version of fcd-outgoing
+           move fcd--indexed-org       to fcd-organization of fcd-outgoing
+           move fcd--dynamic-access    to fcd-access-mode of fcd-outgoing
+           move fcd--open-closed       to fcd-open-mode of fcd-outgoing
+           move fcd--recmode-variable  to fcd-recording-mode of fcd-outgoing
+           move fcd--format-big        to fcd-file-format of fcd-outgoing
+           move 11                     to fcd-name-length of fcd-outgoing
+           set fcd-filename-address of fcd-outgoing
+               to address of ex-outgoing-filename
+           set fcd-idxname-address of fcd-outgoing
+               to address of ex-index-name
+           set fcd-key-def-address of fcd-outgoing
+               to address of ex-outgoing-keydef
+      *> 92/5 match idxfile.dat's real bounds, the same as every other
+      *> program that opens this file.
+           move 92                     to fcd-max-rec-length of fcd-outgoing
+           move 5                      to fcd-min-rec-length of fcd-outgoing
+           set fcd-record-address of fcd-outgoing
+               to address of ex-outgoing-record
+           move OP-OPEN-OUTPUT         to opcode
+           call "EXTFH" using opcode, fcd-outgoing
+           if fcd-status-key-1 of fcd-outgoing not = "0"
+              display "unable to open idxfile.dat, status = "
+                      fcd-status-key-1 of fcd-outgoing
+                      "/" fcd-status-key-2 of fcd-outgoing
+           end-if
+           .
+
+       import-all-records section.
+           move OP-READ-NEXT to opcode
+           call "EXTFH" using opcode, fcd-incoming
+           perform until fcd-status-key-1 of fcd-incoming not = "0"
+              move ex-incoming-record to ex-outgoing-record
+              move 12 to fcd-current-rec-len of fcd-outgoing
+              move OP-WRITE to opcode
+              call "EXTFH" using opcode, fcd-outgoing
+              if fcd-status-key-1 of fcd-outgoing = "0"
+                 add 1 to ex-records-imported
+              end-if
+              move OP-READ-NEXT to opcode
+              call "EXTFH" using opcode, fcd-incoming
+           end-perform
+           .
+
+       close-both-files section.
+           move OP-CLOSE to opcode
+           call "EXTFH" using opcode, fcd-incoming
+           move OP-CLOSE to opcode
+           call "EXTFH" using opcode, fcd-outgoing
+           .
+
+       end program ebcdicimp.
