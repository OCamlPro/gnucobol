@@ -0,0 +1,108 @@
+
+      *> Main menu, mouse-clickable.
+      *>
+      *> screenio.cpy names COB-AUTO-MOUSE-HANDLING and the
+      *> COB-ALLOW-LEFT-DOWN/UP/DOUBLE masks that apply to
+      *> COB_MOUSE_FLAGS, but our menus only supported cursor-and-Enter
+      *> selection until now.  This turns mouse handling on for the
+      *> session (the same SET ENVIRONMENT mechanism testxad2.cob uses
+      *> for KEYSTROKE) so staff coming from GUI systems can left-click
+      *> a menu line instead of tabbing to it.
+      $SET SOURCEFORMAT "VARIABLE"
+      *
+       IDENTIFICATION   DIVISION.
+       PROGRAM-ID.      menu.
+       ENVIRONMENT      DIVISION.
+       CONFIGURATION    SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS crt-status.
+       DATA             DIVISION.
+       WORKING-STORAGE  SECTION.
+       01  crt-status                   pic 9(4).
+
+       copy 'screenio.cpy'.
+       copy 'houseclr.cpy'.
+
+      *> COB-AUTO-MOUSE-HANDLING turns a left click on a field into the
+      *> same thing as tabbing to it and pressing Enter; the two
+      *> ALLOW-LEFT masks make the click itself, not just the button
+      *> release, selectable.
+       01  menu-mouse-flags-value       pic 9(5) comp-x value 0.
+       01  menu-mouse-flags-display     pic 9(5).
+
+      *> Shop-wide high-contrast accessibility toggle; see
+      *> copy/hicontrast.cpy.
+       78  HC-ATTR-HIGH-CONTRAST        value 33.
+       01  high-contrast-switch         pic x value "N".
+           88  high-contrast-enabled    value "Y".
+
+      *> Auto-redraw on terminal resize; see copy/resizewatch.cpy.
+       01  resize-last-lines            pic 9(4) comp-x value 0.
+       01  resize-last-columns          pic 9(4) comp-x value 0.
+       01  resize-current-lines         pic 9(4) comp-x value 0.
+       01  resize-current-columns       pic 9(4) comp-x value 0.
+
+       01 menu-command                 pic x value spaces.
+          88 menu-command-maintain     value "1".
+          88 menu-command-browse       value "2".
+          88 menu-command-export       value "3".
+          88 menu-command-colorcheck   value "4".
+          88 menu-command-quit         value "Q" "q".
+
+       01 menu-done                    pic x value "N".
+          88 menu-done-yes             value "Y".
+
+       SCREEN           SECTION.
+       01 main-menu-screen.
+           05 value "main menu" line 1 column 1.
+           05 value "1 - record maintenance"  line 3 column 1.
+           05 value "2 - browse idxfile.dat"  line 4 column 1.
+           05 value "3 - export to CSV"       line 5 column 1.
+           05 value "4 - accessibility color check" line 6 column 1.
+           05 value "Q - quit"                line 7 column 1.
+           05 value "select (click a line or type its letter): "
+              line 9 column 1.
+           05 pic x using menu-command line 9 column 45.
+
+       PROCEDURE        DIVISION.
+
+       0000-mainline section.
+           perform load-shop-keymap
+           perform apply-high-contrast-setting
+           perform enable-mouse-selection
+           perform initialize-resize-watch
+           perform until menu-done-yes
+              move spaces to menu-command
+              display main-menu-screen
+              accept main-menu-screen
+              perform check-for-terminal-resize
+              evaluate true
+                 when menu-command-maintain
+                    call "maint"
+                 when menu-command-browse
+                    call "browse"
+                 when menu-command-export
+                    call "csvexport"
+                 when menu-command-colorcheck
+                    call "colorcheck"
+                 when menu-command-quit
+                    set menu-done-yes to true
+                 when other
+                    continue
+              end-evaluate
+           end-perform
+           goback.
+
+       enable-mouse-selection section.
+           compute menu-mouse-flags-value =
+              COB-AUTO-MOUSE-HANDLING + COB-ALLOW-LEFT-DOWN
+              + COB-ALLOW-LEFT-UP
+           move menu-mouse-flags-value to menu-mouse-flags-display
+           set environment "COB_MOUSE_FLAGS" to menu-mouse-flags-display
+           .
+
+       copy 'loadkeys.cpy'.
+       copy 'hicontrast.cpy'.
+       copy 'resizewatch.cpy'.
+
+       end program menu.
